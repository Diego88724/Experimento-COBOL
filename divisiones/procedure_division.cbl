@@ -1,25 +1,39 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. division_de_procedimientos.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 saludo PIC A(22).
-       01 numero PIC 9(1) VALUE '1'.
-
-
-
-       PROCEDURE DIVISION.
-            DISPLAY "Hola"
-            MOVE "esto es una prueba" TO saludo.
-            DISPLAY "Muy buenas, " saludo.
-            DISPLAY "Este es el programa: " numero.
-
-            STOP RUN.
-       END PROGRAM division_de_procedimientos.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - numero is now used as a run/version identifier and
+      *     printed in a report header line (with today's date), so
+      *     operators reviewing printed output can tell which
+      *     version or run instance produced it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. division_de_procedimientos.
+
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 saludo PIC A(22).
+       01 numero PIC 9(1) VALUE '1'.
+       01 ws-fecha-ejecucion pic 9(8).
+       01 ws-cabecera-reporte.
+           05 filler          pic x(9)  value "VERSION: ".
+           05 wc-numero       pic 9(1).
+           05 filler          pic x(9)  value "  FECHA: ".
+           05 wc-fecha        pic 9(8).
+
+       PROCEDURE DIVISION.
+            ACCEPT ws-fecha-ejecucion FROM DATE YYYYMMDD.
+            MOVE numero TO wc-numero.
+            MOVE ws-fecha-ejecucion TO wc-fecha.
+            DISPLAY ws-cabecera-reporte.
+
+            DISPLAY "Hola"
+            MOVE "esto es una prueba" TO saludo.
+            DISPLAY "Muy buenas, " saludo.
+            DISPLAY "Este es el programa: " numero.
+
+            STOP RUN.
+       END PROGRAM division_de_procedimientos.
