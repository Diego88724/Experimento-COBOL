@@ -1,21 +1,28 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. division_de_datos.
-       ENVIRONMENT DIVISION.
-
-
-       DATA DIVISION. *> declarar los datos de los programas
-       FILE SECTION. *> campos que componen los registros de todos los archivos
-       WORKING-STORAGE SECTION. *> declarar las variables
-       LINKAGE SECTION. *> se registran las variables que enlazaran al programa
-                           *> lo llamaremos con la orden COL
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM division_de_datos.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - built out into a real callable subprogram: it now accepts
+      *     a message through the LINKAGE SECTION and displays it,
+      *     so other programs can CALL "division_de_datos" USING a
+      *     greeting instead of this only ever running standalone.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. division_de_datos.
+       ENVIRONMENT DIVISION.
+
+
+       DATA DIVISION. *> declarar los datos de los programas
+       FILE SECTION. *> campos que componen los registros de todos los archivos
+       WORKING-STORAGE SECTION. *> declarar las variables
+       LINKAGE SECTION. *> se registran las variables que enlazaran al programa
+                           *> lo llamaremos con la orden CALL
+       01 mensaje-entrada pic x(80).
+
+       PROCEDURE DIVISION USING mensaje-entrada.
+       MAIN-PROCEDURE.
+            DISPLAY mensaje-entrada
+            GOBACK.
+       END PROGRAM division_de_datos.
