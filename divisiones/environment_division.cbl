@@ -1,40 +1,55 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. division_de_entorno.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. ordenador donde se escribio el codigo
-       OBJECT-COMPUTER. ordenador donde se ejecuta
-       SPECIAL-NAMES. cambiar valores del lenguaje
-
-
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT [OPTIONAL] nombre del archivo
-           ASSIGN TO tipo-de-dispositivo
-           ORGANISATION IS tipo de organizacion
-           ACCESS MODE IS modo de acceso del archivo
-           RECORD KEY IS clave del registro
-           ALTERNATE RECORD KEY IS claves alternativas del registro
-           WITH DUPLICATES
-           STATUS IS. variable de estado del archivo
-
-
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM division_de_entorno.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - filled in the FILE-CONTROL placeholder with a working
+      *     SELECT clause for an indexed transaction file, so this
+      *     program is an actual runnable template instead of a stub.
+      *   - added tr-fecha as an alternate record key, with
+      *     duplicates allowed, so the file can also be read in date
+      *     order without requiring the date to be unique per
+      *     transaction.
+      *   - re-indented the transaccion-file SELECT's continuation
+      *     clauses to match the rest of the repo, and switched
+      *     ws-transaccion-status to the shared fstatus copybook.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. division_de_entorno.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. ordenador-donde-se-escribio-el-codigo.
+       OBJECT-COMPUTER. ordenador-donde-se-ejecuta.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT transaccion-file ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS tr-numero-transaccion
+               ALTERNATE RECORD KEY IS tr-fecha WITH DUPLICATES
+               FILE STATUS IS ws-transaccion-status.
+
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  transaccion-file.
+       01  transaccion-rec.
+           05 tr-numero-transaccion pic 9(8).
+           05 tr-fecha              pic 9(8).
+           05 tr-importe            pic 9(7)v99.
+           05 tr-descripcion        pic x(30).
+
+       WORKING-STORAGE SECTION.
+       COPY fstatus
+           REPLACING ==:FS-CAMPO:== BY ==ws-transaccion-status==
+                     ==:FS-PREFIJO:== BY ==fs-transaccion==.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Hello world"
+            STOP RUN.
+       END PROGRAM division_de_entorno.
