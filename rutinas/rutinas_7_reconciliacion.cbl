@@ -0,0 +1,159 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - new program: counts the records actually written to
+      *     rutina5_salida.dat and rutina6_archivo.dat and compares
+      *     each against the iteration count the producing routine
+      *     was supposed to reach, instead of trusting that every
+      *     batch run finished cleanly. The limit for rutinas_6 is
+      *     read from rutina6_parametros.dat, the same control file
+      *     rutinas_6 itself reads, so a changed range doesn't cause
+      *     a false mismatch here.
+      *   - ws-salida5-status, ws-archivo6-status, ws-parm-status and
+      *     ws-reconciliacion-status now come from the shared fstatus
+      *     copybook instead of being its own ad hoc pic xx, so every
+      *     file-enabled program checks status codes the same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_7.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT salida5-file ASSIGN TO "rutina5_salida.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-salida5-status.
+           SELECT archivo6-file ASSIGN TO "rutina6_archivo.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-archivo6-status.
+           SELECT parametros-file ASSIGN TO "rutina6_parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
+           SELECT reconciliacion-file ASSIGN TO "reconciliacion.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-reconciliacion-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  salida5-file.
+       01  salida5-rec pic 9(3).
+
+       FD  archivo6-file.
+       01  archivo6-rec pic 9(3).
+
+       FD  parametros-file.
+       01  parametros-rec.
+           05 pp-limite pic 9(3).
+
+       FD  reconciliacion-file.
+       01  reconciliacion-rec pic x(60).
+
+       WORKING-STORAGE SECTION.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-salida5-status==
+                              ==:FS-PREFIJO:== BY ==fs-salida5==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-archivo6-status==
+                              ==:FS-PREFIJO:== BY ==fs-archivo6==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-parm-status==
+                              ==:FS-PREFIJO:== BY ==fs-parm==.
+       COPY fstatus
+           REPLACING ==:FS-CAMPO:== BY ==ws-reconciliacion-status==
+                     ==:FS-PREFIJO:== BY ==fs-reconciliacion==.
+       01 ws-eof-sw pic x value 'N'.
+           88 ws-eof value 'Y'.
+       01 ws-contador-5 pic 9(5) value 0.
+       01 ws-contador-6 pic 9(5) value 0.
+       01 ws-esperado-5 pic 9(5) value 100.
+       01 ws-esperado-6 pic 9(5) value 100.
+       01 ws-retcode pic 9(2) value 0.
+       01 ws-linea-informe.
+           05 wl-rutina     pic x(10).
+           05 filler        pic x(12) value " - esperado:".
+           05 wl-esperado   pic zzzz9.
+           05 filler        pic x(10) value "  actual: ".
+           05 wl-actual     pic zzzz9.
+           05 filler        pic x(3).
+           05 wl-resultado  pic x(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM lee-limite-rutina6.
+            PERFORM cuenta-salida5.
+            PERFORM cuenta-archivo6.
+            OPEN OUTPUT reconciliacion-file.
+            PERFORM informa-rutina5.
+            PERFORM informa-rutina6.
+            CLOSE reconciliacion-file.
+            MOVE ws-retcode TO RETURN-CODE.
+            STOP RUN.
+
+       lee-limite-rutina6.
+            OPEN INPUT parametros-file
+            IF fs-parm-ok
+                READ parametros-file
+                    NOT AT END
+                        MOVE pp-limite TO ws-esperado-6
+                END-READ
+                CLOSE parametros-file
+            END-IF.
+
+       cuenta-salida5.
+            MOVE 'N' TO ws-eof-sw
+            OPEN INPUT salida5-file
+            IF fs-salida5-ok
+                PERFORM UNTIL ws-eof
+                    READ salida5-file
+                        AT END
+                            SET ws-eof TO TRUE
+                        NOT AT END
+                            ADD 1 TO ws-contador-5
+                    END-READ
+                END-PERFORM
+                CLOSE salida5-file
+            END-IF.
+
+       cuenta-archivo6.
+            MOVE 'N' TO ws-eof-sw
+            OPEN INPUT archivo6-file
+            IF fs-archivo6-ok
+                PERFORM UNTIL ws-eof
+                    READ archivo6-file
+                        AT END
+                            SET ws-eof TO TRUE
+                        NOT AT END
+                            ADD 1 TO ws-contador-6
+                    END-READ
+                END-PERFORM
+                CLOSE archivo6-file
+            END-IF.
+
+       informa-rutina5.
+            MOVE "rutinas_5" TO wl-rutina
+            MOVE ws-esperado-5 TO wl-esperado
+            MOVE ws-contador-5 TO wl-actual
+            IF ws-contador-5 = ws-esperado-5
+                MOVE "OK" TO wl-resultado
+            ELSE
+                MOVE "DESCUADRE" TO wl-resultado
+                MOVE 8 TO ws-retcode
+            END-IF
+            MOVE ws-linea-informe TO reconciliacion-rec
+            WRITE reconciliacion-rec
+            DISPLAY reconciliacion-rec.
+
+       informa-rutina6.
+            MOVE "rutinas_6" TO wl-rutina
+            MOVE ws-esperado-6 TO wl-esperado
+            MOVE ws-contador-6 TO wl-actual
+            IF ws-contador-6 = ws-esperado-6
+                MOVE "OK" TO wl-resultado
+            ELSE
+                MOVE "DESCUADRE" TO wl-resultado
+                MOVE 8 TO ws-retcode
+            END-IF
+            MOVE ws-linea-informe TO reconciliacion-rec
+            WRITE reconciliacion-rec
+            DISPLAY reconciliacion-rec.
+
+       END PROGRAM rutinas_7.
