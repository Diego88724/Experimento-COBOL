@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - new program: reads tabla_batch.dat, the flat detail file
+      *     the tabla de multiplicar batch mode produces, and lays it
+      *     out as a paginated report (tabla_reporte.log) with a dated
+      *     page header and a page-count footer every 60 detail lines,
+      *     so the handout can be printed straight from the file
+      *     instead of being reformatted by hand.
+      *   - ws-batch-status and ws-reporte-status now come from the
+      *     shared fstatus copybook instead of being its own ad hoc pic
+      *     xx, so every file-enabled program checks status codes the
+      *     same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_8.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT tabla-batch-file ASSIGN TO "tabla_batch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-status.
+           SELECT reporte-file ASSIGN TO "tabla_reporte.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-reporte-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  tabla-batch-file.
+       01  tabla-batch-rec pic x(40).
+
+       FD  reporte-file.
+       01  reporte-rec pic x(60).
+
+       WORKING-STORAGE SECTION.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-batch-status==
+                              ==:FS-PREFIJO:== BY ==fs-batch==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-reporte-status==
+                              ==:FS-PREFIJO:== BY ==fs-reporte==.
+       01 ws-batch-eof-sw pic x value 'N'.
+           88 ws-batch-eof value 'Y'.
+       01 ws-fecha pic 9(8).
+       01 ws-pagina pic 9(3) value 0.
+       01 ws-lineas-en-pagina pic 9(2) value 0.
+       01 ws-lineas-por-pagina pic 9(2) value 60.
+       01 ws-total-lineas pic 9(5) value 0.
+       01 ws-total-edit pic zzzz9.
+       01 ws-cabecera-linea.
+           05 filler      pic x(21) value "TABLA DE MULTIPLICAR".
+           05 filler      pic x(10) value " - Fecha: ".
+           05 ch-fecha    pic 9(8).
+           05 filler      pic x(10) value "  Pagina: ".
+           05 ch-pagina   pic zzz9.
+       01 ws-pie-linea pic x(60)
+           value "---------------------- fin de pagina -------------".
+       01 ws-pie-final-linea.
+           05 filler      pic x(24) value "Total de lineas leidas:".
+           05 filler      pic x(1) value SPACE.
+           05 cf-total    pic zzzz9.
+
+       PROCEDURE DIVISION.
+
+           MAIN-PROCEDURE.
+               OPEN INPUT tabla-batch-file
+               IF NOT fs-batch-ok
+                   DISPLAY "aviso: no se encontro tabla_batch.dat, "
+                           "no se genera el informe"
+                   GO TO fin-programa
+               END-IF
+               OPEN OUTPUT reporte-file
+               ACCEPT ws-fecha FROM DATE YYYYMMDD
+               PERFORM procesa-linea UNTIL ws-batch-eof
+               PERFORM graba-pie-final
+               CLOSE tabla-batch-file
+               CLOSE reporte-file.
+
+           fin-programa.
+               STOP RUN.
+
+           procesa-linea.
+               READ tabla-batch-file
+                   AT END
+                       SET ws-batch-eof TO TRUE
+                   NOT AT END
+                       IF ws-lineas-en-pagina = 0
+                           PERFORM graba-cabecera
+                       END-IF
+                       MOVE tabla-batch-rec TO reporte-rec
+                       WRITE reporte-rec
+                       ADD 1 TO ws-lineas-en-pagina
+                       ADD 1 TO ws-total-lineas
+                       IF ws-lineas-en-pagina >= ws-lineas-por-pagina
+                           PERFORM graba-pie-pagina
+                           MOVE 0 TO ws-lineas-en-pagina
+                       END-IF
+               END-READ.
+
+           graba-cabecera.
+               ADD 1 TO ws-pagina
+               MOVE ws-fecha TO ch-fecha
+               MOVE ws-pagina TO ch-pagina
+               MOVE ws-cabecera-linea TO reporte-rec
+               WRITE reporte-rec
+               MOVE SPACES TO reporte-rec
+               WRITE reporte-rec.
+
+           graba-pie-pagina.
+               MOVE ws-pie-linea TO reporte-rec
+               WRITE reporte-rec.
+
+           graba-pie-final.
+               IF ws-lineas-en-pagina > 0
+                   PERFORM graba-pie-pagina
+               END-IF
+               MOVE ws-total-lineas TO cf-total
+               MOVE ws-pie-final-linea TO reporte-rec
+               WRITE reporte-rec.
+
+       END PROGRAM rutinas_8.
