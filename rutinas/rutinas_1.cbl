@@ -1,27 +1,306 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       RUTINA01.
-            DISPLAY "Rutina 1"
-            PERFORM RUTINA03.
-       RUTINA02.
-            DISPLAY "Rutina 2"
-            PERFORM RUTINA04.
-       RUTINA03.
-            DISPLAY "Rutina 3"
-            PERFORM RUTINA02.
-       RUTINA04.
-            DISPLAY "Rutina 4"
-            DISPLAY "finaliza el programa"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to rutinas_1, matching the source file name.
+      *   - the RUTINA01/03/02/04 call order used to be hardcoded via
+      *     nested PERFORMs inside each routine. It is now read from
+      *     rutina1_secuencia.dat as a list of routine codes, so
+      *     operators can reorder, skip or add routines for a given
+      *     run without a recompile. If the control file is missing,
+      *     the original 01-03-02-04 order is used as the default.
+      *   - each RUTINA0x now sets a completion code (JCL-style: 00
+      *     normal, 16 severe for an unknown routine code), and the
+      *     worst code seen across the whole sequence is moved to
+      *     RETURN-CODE at STOP RUN, so a calling job step can test it.
+      *   - each RUTINA0x that finishes now appends a record to
+      *     batch_checkpoint.dat, the checkpoint file shared with
+      *     rutinas_5 and rutinas_6, so the operator can see how far
+      *     the whole nightly sequence got from one place.
+      *   - added a (S)imulacion mode that runs the same sequence and
+      *     shows what each routine would do, but skips the
+      *     checkpoint writes, so an operator can preview a reordered
+      *     or edited rutina1_secuencia.dat without touching
+      *     batch_checkpoint.dat.
+      *   - rebuilt as a callable subprogram: a caller can now CALL
+      *     "rutinas_1" USING a mode and get a return code back
+      *     without going through the console, instead of only ever
+      *     running as its own job step. Leaving the mode blank keeps
+      *     the original interactive prompt for a standalone run.
+      *     RUTINA01 through RUTINA04 each gained their own ENTRY, so
+      *     a caller that only needs one routine can CALL it directly
+      *     instead of going through the whole secuencia.
+      *   - ws-secuencia-status and ws-checkpoint-status now come from
+      *     the shared fstatus copybook instead of being its own ad hoc
+      *     pic xx, so every file-enabled program checks status codes
+      *     the same way.
+      *   - RUTINA01 through RUTINA04 previously fell through from one
+      *     ENTRY straight into the next paragraph's code instead of
+      *     returning, so a direct CALL "RUTINA01" actually ran
+      *     RUTINA01-04 in sequence. Each routine's own logic now lives
+      *     in its own rutina0x-logica paragraph; the ENTRY paragraphs
+      *     PERFORM just their own logica paragraph, set the return
+      *     code, and GOBACK, while ejecuta-secuencia still PERFORMs
+      *     the logica paragraphs directly so the full secuencia run
+      *     through MAIN-PROCEDURE is unaffected.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT secuencia-file ASSIGN TO "rutina1_secuencia.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-secuencia-status.
+           SELECT checkpoint-file ASSIGN TO "batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  secuencia-file.
+       01  secuencia-rec pic 9(2).
+
+       FD  checkpoint-file.
+       01  checkpoint-rec pic x(53).
+
+       WORKING-STORAGE SECTION.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-secuencia-status==
+                              ==:FS-PREFIJO:== BY ==fs-secuencia==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-checkpoint-status==
+                              ==:FS-PREFIJO:== BY ==fs-checkpoint==.
+       COPY checkpoint.
+       01 ws-secuencia-eof-sw pic x value 'N'.
+           88 ws-secuencia-eof value 'Y'.
+       01 ws-idx pic 9(2).
+       01 ws-secuencia-count pic 9(2) value 0.
+       01 ws-secuencia-tabla.
+           05 ws-secuencia-codigo occurs 20 times pic 9(2).
+       01 ws-rutina-retcode pic 9(2) value 0.
+       01 ws-max-retcode pic 9(2) value 0.
+       01 ws-rutina-edit pic z9.
+       01 ws-idx-edit pic z9.
+       01 ws-idx-inicio pic 9(2) value 0.
+       01 ws-idx-inicial pic 9(2) value 1.
+       01 ws-checkpoint-eof-sw pic x value 'N'.
+           88 ws-checkpoint-eof value 'Y'.
+       01 ws-modo pic x value 'E'.
+           88 ws-modo-simulacion value 'S' 's'.
+
+       LINKAGE SECTION.
+       01 ws-modo-llamador pic x.
+       01 ws-codigo-retorno pic 9(2).
+
+       PROCEDURE DIVISION USING ws-modo-llamador ws-codigo-retorno.
+       MAIN-PROCEDURE.
+      * reset the counters a repeat CALL in the same run unit would
+      * otherwise carry over: VALUE clauses only take effect on first
+      * load, so without this a second CALL "rutinas_1" keeps adding
+      * onto the previous call's ws-secuencia-count and starts with a
+      * stale ws-max-retcode instead of a clean 0.
+            MOVE 0 TO ws-secuencia-count
+            MOVE 0 TO ws-max-retcode
+            IF ws-modo-llamador = SPACE OR LOW-VALUE
+                DISPLAY "Modo (E)jecucion o (S)imulacion? "
+                ACCEPT ws-modo
+            ELSE
+                MOVE ws-modo-llamador TO ws-modo
+            END-IF
+            IF ws-modo-simulacion
+                DISPLAY "*** MODO SIMULACION: no se grabaran "
+                        "checkpoints ***"
+            END-IF
+            PERFORM lee-secuencia.
+            PERFORM lee-checkpoint-previo.
+            MOVE ws-idx-inicio TO ws-idx-inicial
+            ADD 1 TO ws-idx-inicial
+            PERFORM ejecuta-secuencia
+                VARYING ws-idx FROM ws-idx-inicial BY 1
+                UNTIL ws-idx > ws-secuencia-count.
+            IF NOT ws-modo-simulacion
+                PERFORM graba-checkpoint-fin
+            END-IF.
+            DISPLAY "codigo de retorno final: " ws-max-retcode.
+            MOVE ws-max-retcode TO RETURN-CODE.
+            MOVE ws-max-retcode TO ws-codigo-retorno.
+            GOBACK.
+
+       lee-secuencia.
+      * reset for the same reason MAIN-PROCEDURE resets
+      * ws-secuencia-count/ws-max-retcode: a repeat CALL would
+      * otherwise find this switch still TRUE from the previous
+      * call's EOF and skip the read loop entirely.
+            MOVE 'N' TO ws-secuencia-eof-sw
+            OPEN INPUT secuencia-file
+            IF fs-secuencia-ok
+                PERFORM UNTIL ws-secuencia-eof
+                    READ secuencia-file
+                        AT END
+                            SET ws-secuencia-eof TO TRUE
+                        NOT AT END
+                            ADD 1 TO ws-secuencia-count
+                            MOVE secuencia-rec TO
+                                ws-secuencia-codigo(ws-secuencia-count)
+                    END-READ
+                END-PERFORM
+                CLOSE secuencia-file
+            ELSE
+                DISPLAY "aviso: no se encontro rutina1_secuencia.dat, "
+                        "se usa la secuencia por defecto 01-03-02-04"
+                MOVE 4 TO ws-secuencia-count
+                MOVE 1 TO ws-secuencia-codigo(1)
+                MOVE 3 TO ws-secuencia-codigo(2)
+                MOVE 2 TO ws-secuencia-codigo(3)
+                MOVE 4 TO ws-secuencia-codigo(4)
+            END-IF.
+
+       lee-checkpoint-previo.
+      * reads back batch_checkpoint.dat (shared with rutinas_5 and
+      * rutinas_6) looking for this program's own last checkpoint, so
+      * an interrupted run resumes after the last secuencia position
+      * it completed instead of always starting at ws-idx 1. The file
+      * stays append-only (the audit trail other programs rely on is
+      * untouched) -- a completed run appends a "paso=00" reset
+      * marker via graba-checkpoint-fin so the next call starts over.
+            MOVE 0 TO ws-idx-inicio
+            MOVE 'N' TO ws-checkpoint-eof-sw
+            OPEN INPUT checkpoint-file
+            IF fs-checkpoint-ok
+                PERFORM UNTIL ws-checkpoint-eof
+                    READ checkpoint-file
+                        AT END
+                            SET ws-checkpoint-eof TO TRUE
+                        NOT AT END
+                            MOVE checkpoint-rec TO ws-checkpoint-linea
+                            IF ck-programa = "rutinas_1"
+                                MOVE ck-paso(15:2) TO ws-idx-inicio
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE checkpoint-file
+            END-IF.
+
+       graba-checkpoint-fin.
+      * same "RUTINAnn paso=nn" layout as graba-checkpoint so
+      * lee-checkpoint-previo's fixed reference modification still
+      * lines up; routine 00 / paso 00 marks the secuencia as
+      * finished, so the next run's resume index comes back as 0
+      * (ws-idx-inicial = 1) instead of picking up mid-sequence.
+            ACCEPT ck-fecha FROM DATE YYYYMMDD
+            ACCEPT ck-hora FROM TIME
+            MOVE "rutinas_1" TO ck-programa
+            MOVE 0 TO ws-rutina-edit
+            MOVE 0 TO ws-idx-edit
+            MOVE SPACES TO ck-paso
+            STRING "RUTINA" ws-rutina-edit " paso=" ws-idx-edit
+                DELIMITED BY SIZE INTO ck-paso
+            MOVE ws-checkpoint-linea TO checkpoint-rec
+
+            OPEN EXTEND checkpoint-file
+            IF fs-checkpoint-fichero-no-existe
+                OPEN OUTPUT checkpoint-file
+            END-IF
+            WRITE checkpoint-rec
+            CLOSE checkpoint-file.
+
+       ejecuta-secuencia.
+            MOVE 0 TO ws-rutina-retcode
+            EVALUATE ws-secuencia-codigo(ws-idx)
+                WHEN 1 PERFORM rutina01-logica
+                WHEN 2 PERFORM rutina02-logica
+                WHEN 3 PERFORM rutina03-logica
+                WHEN 4 PERFORM rutina04-logica
+                WHEN OTHER
+                    DISPLAY "codigo de rutina desconocido: "
+                            ws-secuencia-codigo(ws-idx)
+                    MOVE 16 TO ws-rutina-retcode
+            END-EVALUATE
+            IF ws-rutina-retcode > ws-max-retcode
+                MOVE ws-rutina-retcode TO ws-max-retcode
+            END-IF
+            IF NOT ws-modo-simulacion
+                PERFORM graba-checkpoint
+            END-IF.
+
+       graba-checkpoint.
+            ACCEPT ck-fecha FROM DATE YYYYMMDD
+            ACCEPT ck-hora FROM TIME
+            MOVE "rutinas_1" TO ck-programa
+            MOVE ws-secuencia-codigo(ws-idx) TO ws-rutina-edit
+            MOVE ws-idx TO ws-idx-edit
+            MOVE SPACES TO ck-paso
+            STRING "RUTINA" ws-rutina-edit " paso=" ws-idx-edit
+                DELIMITED BY SIZE INTO ck-paso
+            MOVE ws-checkpoint-linea TO checkpoint-rec
+
+            OPEN EXTEND checkpoint-file
+            IF fs-checkpoint-fichero-no-existe
+                OPEN OUTPUT checkpoint-file
+            END-IF
+            WRITE checkpoint-rec
+            CLOSE checkpoint-file.
+
+       RUTINA01.
+            ENTRY "RUTINA01" USING ws-codigo-retorno.
+            PERFORM rutina01-logica.
+            MOVE ws-rutina-retcode TO ws-codigo-retorno.
+            MOVE ws-rutina-retcode TO RETURN-CODE.
+            GOBACK.
+
+       RUTINA02.
+            ENTRY "RUTINA02" USING ws-codigo-retorno.
+            PERFORM rutina02-logica.
+            MOVE ws-rutina-retcode TO ws-codigo-retorno.
+            MOVE ws-rutina-retcode TO RETURN-CODE.
+            GOBACK.
+
+       RUTINA03.
+            ENTRY "RUTINA03" USING ws-codigo-retorno.
+            PERFORM rutina03-logica.
+            MOVE ws-rutina-retcode TO ws-codigo-retorno.
+            MOVE ws-rutina-retcode TO RETURN-CODE.
+            GOBACK.
+
+       RUTINA04.
+            ENTRY "RUTINA04" USING ws-codigo-retorno.
+            PERFORM rutina04-logica.
+            MOVE ws-rutina-retcode TO ws-codigo-retorno.
+            MOVE ws-rutina-retcode TO RETURN-CODE.
+            GOBACK.
+
+       rutina01-logica.
+            IF ws-modo-simulacion
+                DISPLAY "Rutina 1 (simulacion, sin cambios)"
+            ELSE
+                DISPLAY "Rutina 1"
+            END-IF
+            MOVE 0 TO ws-rutina-retcode.
+
+       rutina02-logica.
+            IF ws-modo-simulacion
+                DISPLAY "Rutina 2 (simulacion, sin cambios)"
+            ELSE
+                DISPLAY "Rutina 2"
+            END-IF
+            MOVE 0 TO ws-rutina-retcode.
+
+       rutina03-logica.
+            IF ws-modo-simulacion
+                DISPLAY "Rutina 3 (simulacion, sin cambios)"
+            ELSE
+                DISPLAY "Rutina 3"
+            END-IF
+            MOVE 0 TO ws-rutina-retcode.
+
+       rutina04-logica.
+            IF ws-modo-simulacion
+                DISPLAY "Rutina 4 (simulacion, sin cambios)"
+            ELSE
+                DISPLAY "Rutina 4"
+                DISPLAY "finaliza el programa"
+            END-IF
+            MOVE 0 TO ws-rutina-retcode.
+       END PROGRAM rutinas_1.
