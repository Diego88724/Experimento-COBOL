@@ -1,25 +1,157 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 numero PIC 9(3).
-       PROCEDURE DIVISION.
-
-           inicio.
-               PERFORM operacion 100 TIMES.    *>se especifica el numero de veces
-                                               *> que se quiera repetir
-               STOP RUN.
-           operacion.
-
-               ADD 1 TO numero.
-               DISPLAY numero.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to rutinas_5, matching the source file name.
+      *   - numero is now checkpointed to rutina5_checkpoint.dat every
+      *     10 iterations, and the run resumes from the last
+      *     checkpoint instead of restarting the 100-count loop from
+      *     scratch if the job is killed partway through.
+      *   - every value the loop reaches is now also appended to
+      *     rutina5_salida.dat, so downstream jobs can consume the
+      *     full sequence without scraping console output.
+      *   - every checkpoint is now also appended to
+      *     batch_checkpoint.dat, the checkpoint file shared with
+      *     rutinas_1 and rutinas_6, alongside this program's own
+      *     resume checkpoint.
+      *   - rebuilt as a callable subprogram: a caller can now CALL
+      *     "rutinas_5" USING a return code field and read back how
+      *     far the loop got, instead of only ever running as its own
+      *     job step.
+      *   - ws-checkpoint-status, ws-salida-status and
+      *     ws-batch-checkpoint-status now come from the shared fstatus
+      *     copybook instead of being its own ad hoc pic xx, so every
+      *     file-enabled program checks status codes the same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT checkpoint-file ASSIGN TO "rutina5_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+           SELECT salida-file ASSIGN TO "rutina5_salida.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-salida-status.
+           SELECT batch-checkpoint-file ASSIGN TO "batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-checkpoint-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  checkpoint-file.
+       01  checkpoint-rec pic 9(3).
+
+       FD  salida-file.
+       01  salida-rec pic 9(3).
+
+       FD  batch-checkpoint-file.
+       01  batch-checkpoint-rec pic x(53).
+
+       WORKING-STORAGE SECTION.
+       01 numero PIC 9(3) value 0.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-checkpoint-status==
+                              ==:FS-PREFIJO:== BY ==fs-checkpoint==.
+       01 ws-checkpoint-div pic 9(3).
+       01 ws-checkpoint-rem pic 9(3).
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-salida-status==
+                              ==:FS-PREFIJO:== BY ==fs-salida==.
+       COPY fstatus
+           REPLACING ==:FS-CAMPO:== BY ==ws-batch-checkpoint-status==
+                     ==:FS-PREFIJO:== BY ==fs-batch-checkpoint==.
+       01 ws-numero-edit pic zz9.
+       COPY checkpoint.
+
+       LINKAGE SECTION.
+       01 ws-codigo-retorno pic 9(3).
+
+       PROCEDURE DIVISION USING ws-codigo-retorno.
+
+           inicio.
+               PERFORM lee-checkpoint.
+               PERFORM abre-salida.
+               PERFORM operacion UNTIL numero >= 100.
+               CLOSE salida-file.
+               PERFORM reinicia-checkpoint.
+               MOVE numero TO ws-codigo-retorno.
+               MOVE 0 TO RETURN-CODE.
+               GOBACK.
+
+           abre-salida.
+      * numero is 0 only on a fresh run (reinicia-checkpoint resets
+      * rutina5_checkpoint.dat to 0 once a prior run completes) and
+      * non-zero when resuming mid-run, same distinction rutinas_6's
+      * condicion paragraph makes for its own output file.
+               IF numero = 0
+                   OPEN OUTPUT salida-file
+               ELSE
+                   OPEN EXTEND salida-file
+                   IF fs-salida-fichero-no-existe
+                       OPEN OUTPUT salida-file
+                   END-IF
+               END-IF.
+
+           lee-checkpoint.
+               OPEN INPUT checkpoint-file
+               IF fs-checkpoint-ok
+                   READ checkpoint-file
+                       NOT AT END
+                           MOVE checkpoint-rec TO numero
+                   END-READ
+                   CLOSE checkpoint-file
+               ELSE
+                   MOVE 0 TO numero
+               END-IF.
+
+           reinicia-checkpoint.
+      * reaching here means operacion ran until numero >= 100, i.e.
+      * the full count finished (whether started fresh or resumed
+      * from a partial checkpoint) -- reset the resume checkpoint to
+      * 0 so the next call starts the 100-count loop over instead of
+      * reading back a finished run's checkpoint and doing nothing.
+               OPEN OUTPUT checkpoint-file
+               MOVE 0 TO checkpoint-rec
+               WRITE checkpoint-rec
+               CLOSE checkpoint-file.
+
+           operacion.
+
+               ADD 1 TO numero.
+               DISPLAY numero.
+               MOVE numero TO salida-rec.
+               WRITE salida-rec.
+               DIVIDE numero BY 10 GIVING ws-checkpoint-div
+                   REMAINDER ws-checkpoint-rem.
+               IF ws-checkpoint-rem = 0
+                   PERFORM graba-checkpoint
+               END-IF.
+
+           graba-checkpoint.
+               OPEN OUTPUT checkpoint-file
+               MOVE numero TO checkpoint-rec
+               WRITE checkpoint-rec
+               CLOSE checkpoint-file
+               PERFORM graba-batch-checkpoint.
+
+           graba-batch-checkpoint.
+               ACCEPT ck-fecha FROM DATE YYYYMMDD
+               ACCEPT ck-hora FROM TIME
+               MOVE "rutinas_5" TO ck-programa
+               MOVE numero TO ws-numero-edit
+               MOVE SPACES TO ck-paso
+               STRING "numero=" ws-numero-edit DELIMITED BY SIZE
+                   INTO ck-paso
+               MOVE ws-checkpoint-linea TO batch-checkpoint-rec
+
+               OPEN EXTEND batch-checkpoint-file
+               IF fs-batch-checkpoint-fichero-no-existe
+                   OPEN OUTPUT batch-checkpoint-file
+               END-IF
+               WRITE batch-checkpoint-rec
+               CLOSE batch-checkpoint-file.
+
+       END PROGRAM rutinas_5.
