@@ -1,54 +1,301 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 numero pic 9(2).
-       01 multiplicador pic 9(3).
-       01 resultado pic 9(4).
-       01 salida pic X(5).
-
-       PROCEDURE DIVISION.
-
-           inicio.
-               DISPLAY "Para salir introduce 'salir' en la consola"
-               DISPLAY "Para multiplicar pulsa intro"
-               ACCEPT salida.
-               IF salida = "salir"
-                   GO TO finalizar
-               ELSE
-                   PERFORM reinicia-programa.
-                   PERFORM introduce-numero.
-                   PERFORM mostrar-tabla.
-
-               finalizar.
-                   STOP RUN.
-
-               reinicia-programa.
-                   MOVE 0 TO multiplicador.
-
-               introduce-numero.
-                   DISPLAY "introduce numero"
-                   ACCEPT numero.
-
-               mostrar-tabla.
-                   DISPLAY "La tabla del " numero ":"
-                   PERFORM calculos.
-
-                calculos.
-                    ADD 1 TO multiplicador.
-                    COMPUTE resultado = numero * multiplicador  *> funcion COMPUTE, permite hacer
-                                                               *> la multiplicacion de otra forma
-                    DISPLAY numero "*" multiplicador " = " resultado.
-                    IF multiplicador < 10
-                       GO TO calculos.
-                    PERFORM inicio.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to rutinas_3, matching the source file name.
+      *   - added a batch mode that runs numero from 1 to 12 without
+      *     operator input and writes every table to tabla_batch.dat,
+      *     so a full set of handouts can be produced in one run.
+      *   - introduce-numero now rejects non-numeric or out-of-range
+      *     entries and re-prompts instead of feeding garbage into
+      *     the table calculation.
+      *   - interactive mode can now generate the table in descending
+      *     order (10 down to 1) as an alternate format for handouts.
+      *   - the number of tables generated in an interactive session
+      *     is now logged to tabla_sesion.log on exit.
+      *   - numero and resultado now carry two decimal places
+      *     (PIC 9(2)V99 / PIC 9(4)V99) instead of being whole numbers
+      *     only, so the table can be built for prices and other
+      *     non-integer quantities.
+      *   - the upper bound of the multiplicador range (previously
+      *     fixed at 10) now comes from parametros_generales.dat
+      *     (shared copybooks/parametros.cpy), the same file
+      *     calculadora reads its umbral from, instead of being
+      *     hardcoded here.
+      *   - interactive mode now lets the operator override the
+      *     multiplicador start/end for that table (blank keeps the
+      *     1-to-parametro default), instead of always running the
+      *     full range from the parameter file.
+      *   - introduce-numero moved ws-numero-entrada straight into
+      *     numero (pic 9(2)v99); an alphanumeric-to-numeric move like
+      *     that lines up on the decimal point as if the entry had no
+      *     decimal places at all, so "0500" came out as 00.00 instead
+      *     of 05.00. Added ws-numero-entrada-num, a redefinition of
+      *     the entry field with the same implied decimal places as
+      *     numero, and moved that instead.
+      *   - ws-parm-status now comes from the shared fstatus copybook
+      *     instead of being its own ad hoc pic xx, so every
+      *     file-enabled program checks status codes the same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT tabla-batch-file ASSIGN TO "tabla_batch.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-batch-status.
+           SELECT sesion-file ASSIGN TO "tabla_sesion.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-sesion-status.
+           SELECT parametros-file ASSIGN TO "parametros_generales.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  tabla-batch-file.
+       01  tabla-batch-rec pic x(40).
+
+       FD  sesion-file.
+       01  sesion-rec pic x(60).
+
+       FD  parametros-file.
+       COPY parametros.
+
+       WORKING-STORAGE SECTION.
+       01 numero pic 9(2)v99.
+       01 multiplicador pic 9(3).
+       01 resultado pic 9(4)v99.
+       01 ws-numero-edit pic zz9.99.
+       01 ws-resultado-edit pic zzzz9.99.
+       01 salida pic X(5).
+       01 ws-modo pic x.
+           88 ws-modo-batch value 'B' 'b'.
+       01 ws-numero-entrada pic x(4).
+       01 ws-numero-entrada-num redefines ws-numero-entrada
+           pic 9(2)v99.
+       01 ws-numero-valido-sw pic x value 'N'.
+           88 ws-numero-valido value 'Y'.
+       01 ws-orden pic x value 'A'.
+           88 ws-orden-descendente value 'D' 'd'.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-parm-status==
+                              ==:FS-PREFIJO:== BY ==fs-parm==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-batch-status==
+                              ==:FS-PREFIJO:== BY ==fs-batch==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-sesion-status==
+                              ==:FS-PREFIJO:== BY ==fs-sesion==.
+       01 ws-tabla-limite pic 9(2) value 10.
+       01 ws-rango-inicio pic 9(3) value 1.
+       01 ws-rango-fin pic 9(3) value 0.
+       01 ws-rango-entrada pic x(3).
+       01 ws-rango-temp pic x(3).
+       01 ws-sesion-contador pic 9(3) value 0.
+       01 ws-sesion-linea.
+           05 filler        pic x(30)
+                             value "sesion interactiva - tablas: ".
+           05 wsn-contador  pic zz9.
+
+       PROCEDURE DIVISION.
+
+           inicio.
+               PERFORM lee-parametros.
+               DISPLAY "Modo (I)nteractivo o (B)atch? "
+               ACCEPT ws-modo.
+               IF ws-modo-batch
+                   PERFORM modo-batch
+                   GO TO finalizar
+               ELSE
+                   PERFORM modo-interactivo
+               END-IF.
+
+           lee-parametros.
+               OPEN INPUT parametros-file
+               IF fs-parm-ok
+                   READ parametros-file
+                       NOT AT END
+                           IF pg-tabla-limite > 0
+                               MOVE pg-tabla-limite TO ws-tabla-limite
+                           END-IF
+                   END-READ
+                   CLOSE parametros-file
+               ELSE
+                   DISPLAY "aviso: no se encontro "
+                           "parametros_generales.dat, se usa el "
+                           "limite por defecto (10)"
+               END-IF.
+
+           modo-interactivo.
+               DISPLAY "Para salir introduce 'salir' en la consola"
+               DISPLAY "Para multiplicar pulsa intro"
+               ACCEPT salida.
+               IF salida = "salir"
+                   PERFORM graba-sesion
+                   GO TO finalizar
+               ELSE
+                   PERFORM introduce-numero.
+                   PERFORM pide-rango.
+                   PERFORM pide-orden.
+                   PERFORM reinicia-programa.
+                   PERFORM mostrar-tabla.
+
+               finalizar.
+                   STOP RUN.
+
+               graba-sesion.
+                   IF ws-sesion-contador > 0
+                       MOVE ws-sesion-contador TO wsn-contador
+                       OPEN EXTEND sesion-file
+                       IF fs-sesion-fichero-no-existe
+                           OPEN OUTPUT sesion-file
+                       END-IF
+                       MOVE ws-sesion-linea TO sesion-rec
+                       WRITE sesion-rec
+                       CLOSE sesion-file
+                   END-IF.
+
+               reinicia-programa.
+                   IF ws-orden-descendente
+                       COMPUTE multiplicador = ws-rango-fin + 1
+                   ELSE
+                       COMPUTE multiplicador = ws-rango-inicio - 1
+                   END-IF.
+
+               pide-orden.
+                   DISPLAY "Orden (A)scendente o (D)escendente? "
+                   ACCEPT ws-orden.
+
+               pide-rango.
+                   MOVE 1 TO ws-rango-inicio
+                   MOVE ws-tabla-limite TO ws-rango-fin
+                   DISPLAY "multiplicador inicial (en blanco = 1): "
+                   ACCEPT ws-rango-entrada
+                   IF ws-rango-entrada = SPACES
+                       CONTINUE
+                   ELSE
+                       PERFORM alinea-rango-entrada
+                       IF ws-rango-entrada IS NUMERIC
+                               AND ws-rango-entrada > ZEROS
+                           MOVE ws-rango-entrada TO ws-rango-inicio
+                       ELSE
+                           DISPLAY "ERROR: inicio invalido, se usa "
+                                   "el valor por defecto (1)"
+                       END-IF
+                   END-IF
+                   DISPLAY "multiplicador final (en blanco = "
+                           ws-tabla-limite "): "
+                   ACCEPT ws-rango-entrada
+                   IF ws-rango-entrada = SPACES
+                       CONTINUE
+                   ELSE
+                       PERFORM alinea-rango-entrada
+                       IF ws-rango-entrada IS NUMERIC
+                               AND ws-rango-entrada > ZEROS
+                           MOVE ws-rango-entrada TO ws-rango-fin
+                       ELSE
+                           DISPLAY "ERROR: final invalido, se usa "
+                                   "el valor por defecto ("
+                                   ws-tabla-limite ")"
+                       END-IF
+                   END-IF
+                   IF ws-rango-fin < ws-rango-inicio
+                       DISPLAY "ERROR: el final no puede ser menor "
+                               "que el inicio, se usa el rango por "
+                               "defecto"
+                       MOVE 1 TO ws-rango-inicio
+                       MOVE ws-tabla-limite TO ws-rango-fin
+                   END-IF.
+
+               alinea-rango-entrada.
+      * console ACCEPT into an alphanumeric field left-justifies the
+      * digits and space-pads the rest, so "5" comes back as "5  "
+      * and fails the NUMERIC test below; right-justify and zero-fill
+      * a short entry first, the same fix applied to calculadora's
+      * num1/num2 entry fields.
+                   IF ws-rango-entrada(3:1) = SPACE
+                       MOVE ws-rango-entrada TO ws-rango-temp
+                       IF ws-rango-temp(2:1) = SPACE
+                           MOVE "00" TO ws-rango-entrada(1:2)
+                           MOVE ws-rango-temp(1:1)
+                               TO ws-rango-entrada(3:1)
+                       ELSE
+                           MOVE "0" TO ws-rango-entrada(1:1)
+                           MOVE ws-rango-temp(1:2)
+                               TO ws-rango-entrada(2:2)
+                       END-IF
+                   END-IF.
+
+               introduce-numero.
+                   MOVE 'N' TO ws-numero-valido-sw
+                   PERFORM pide-numero UNTIL ws-numero-valido.
+
+               pide-numero.
+                   DISPLAY "introduce numero (0001-9999, con dos "
+                           "decimales implicitos, ej. 1250 = 12.50)"
+                   ACCEPT ws-numero-entrada.
+                   IF ws-numero-entrada IS NUMERIC
+                          AND ws-numero-entrada > "0000"
+                       MOVE ws-numero-entrada-num TO numero
+                       SET ws-numero-valido TO TRUE
+                   ELSE
+                       DISPLAY "ERROR: introduce un numero valido "
+                               "mayor que cero"
+                   END-IF.
+
+               mostrar-tabla.
+                   MOVE numero TO ws-numero-edit
+                   DISPLAY "La tabla del " ws-numero-edit ":"
+                   ADD 1 TO ws-sesion-contador
+                   PERFORM calculos.
+
+                calculos.
+                    IF ws-orden-descendente
+                        SUBTRACT 1 FROM multiplicador
+                    ELSE
+                        ADD 1 TO multiplicador
+                    END-IF
+                    COMPUTE resultado = numero * multiplicador  *> funcion COMPUTE, permite hacer
+                                                               *> la multiplicacion de otra forma
+                    MOVE resultado TO ws-resultado-edit
+                    DISPLAY ws-numero-edit "*" multiplicador " = "
+                            ws-resultado-edit.
+                    IF ws-orden-descendente
+                        IF multiplicador > ws-rango-inicio
+                           GO TO calculos
+                        END-IF
+                    ELSE
+                        IF multiplicador < ws-rango-fin
+                           GO TO calculos
+                        END-IF
+                    END-IF.
+                    PERFORM modo-interactivo.
+
+           modo-batch.
+               OPEN OUTPUT tabla-batch-file
+               PERFORM genera-tabla-batch
+                   VARYING numero FROM 1 BY 1 UNTIL numero > 12
+               CLOSE tabla-batch-file.
+
+           genera-tabla-batch.
+               MOVE 0 TO multiplicador
+               PERFORM calculos-batch
+                   UNTIL multiplicador >= ws-tabla-limite.
+
+           calculos-batch.
+               ADD 1 TO multiplicador
+               COMPUTE resultado = numero * multiplicador
+               MOVE numero TO ws-numero-edit
+               MOVE resultado TO ws-resultado-edit
+               MOVE SPACES TO tabla-batch-rec
+               STRING ws-numero-edit DELIMITED BY SIZE
+                      " * "          DELIMITED BY SIZE
+                      multiplicador  DELIMITED BY SIZE
+                      " = "          DELIMITED BY SIZE
+                      ws-resultado-edit DELIMITED BY SIZE
+                      INTO tabla-batch-rec
+               WRITE tabla-batch-rec.
+
+       END PROGRAM rutinas_3.
