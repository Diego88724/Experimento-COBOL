@@ -1,29 +1,184 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 numero PIC 9(3).
-       PROCEDURE DIVISION.
-
-           *>inicio.
-           *>    PERFORM operacion UNTIL numero = 100.
-           *>    STOP RUN.
-           *>operacion.
-           *>    ADD 1 TO numero.
-           *>    DISPLAY numero.
-
-           condicion.
-              PERFORM inicio VARYING numero FROM 1 BY 1 UNTIL numero>100
-              STOP RUN.
-
-           inicio.
-               DISPLAY numero.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to rutinas_6, matching the source file name.
+      *   - each numero value is now also written to
+      *     rutina6_archivo.dat as it is produced, since DISPLAY
+      *     output isn't retained once a batch run completes.
+      *   - the upper limit of the VARYING loop (previously hardcoded
+      *     at 100) is now read from rutina6_parametros.dat at
+      *     startup, so the range can change without a recompile. If
+      *     the control file is missing, 100 is used as the default.
+      *   - every 10th value is now appended to batch_checkpoint.dat,
+      *     the checkpoint file shared with rutinas_1 and rutinas_5,
+      *     so the operator can see how far this routine got from the
+      *     same place as the other two.
+      *   - rebuilt as a callable subprogram: a caller can now CALL
+      *     "rutinas_6" USING a return code field and read back how
+      *     far the loop got, instead of only ever running as its own
+      *     job step.
+      *   - ws-parm-status and ws-checkpoint-status now come from the
+      *     shared fstatus copybook instead of being its own ad hoc pic
+      *     xx, so every file-enabled program checks status codes the
+      *     same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_6.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT archivo-file ASSIGN TO "rutina6_archivo.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-archivo-status.
+           SELECT parametros-file ASSIGN TO "rutina6_parametros.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
+           SELECT checkpoint-file ASSIGN TO "batch_checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-checkpoint-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  archivo-file.
+       01  archivo-rec pic 9(3).
+
+       FD  parametros-file.
+       01  parametros-rec.
+           05 pp-limite pic 9(3).
+
+       FD  checkpoint-file.
+       01  checkpoint-rec pic x(53).
+
+       WORKING-STORAGE SECTION.
+       01 numero PIC 9(3).
+       01 ws-limite pic 9(3) value 100.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-archivo-status==
+                              ==:FS-PREFIJO:== BY ==fs-archivo==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-parm-status==
+                              ==:FS-PREFIJO:== BY ==fs-parm==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-checkpoint-status==
+                              ==:FS-PREFIJO:== BY ==fs-checkpoint==.
+       01 ws-checkpoint-div pic 9(3).
+       01 ws-checkpoint-rem pic 9(3).
+       01 ws-numero-edit pic zz9.
+       01 ws-numero-inicio pic 9(3) value 0.
+       01 ws-numero-inicial pic 9(3) value 1.
+       01 ws-checkpoint-eof-sw pic x value 'N'.
+           88 ws-checkpoint-eof value 'Y'.
+       COPY checkpoint.
+
+       LINKAGE SECTION.
+       01 ws-codigo-retorno pic 9(3).
+
+       PROCEDURE DIVISION USING ws-codigo-retorno.
+
+           condicion.
+              PERFORM lee-parametros.
+              PERFORM lee-checkpoint-previo.
+              MOVE ws-numero-inicio TO ws-numero-inicial
+              ADD 1 TO ws-numero-inicial
+              IF ws-numero-inicial = 1
+                  OPEN OUTPUT archivo-file
+              ELSE
+                  OPEN EXTEND archivo-file
+                  IF fs-archivo-fichero-no-existe
+                      OPEN OUTPUT archivo-file
+                  END-IF
+              END-IF
+              PERFORM inicio VARYING numero FROM ws-numero-inicial BY 1
+                  UNTIL numero > ws-limite
+              CLOSE archivo-file
+              PERFORM graba-checkpoint-fin.
+              MOVE ws-limite TO ws-codigo-retorno.
+              MOVE 0 TO RETURN-CODE.
+              GOBACK.
+
+           lee-checkpoint-previo.
+      * reads back batch_checkpoint.dat (shared with rutinas_1 and
+      * rutinas_5) for this program's own last "numero=" entry, so an
+      * interrupted run resumes after the last value it wrote instead
+      * of always restarting the VARYING loop at 1. A completed run
+      * appends a "numero=000" reset marker via graba-checkpoint-fin
+      * so the next call starts over.
+               MOVE 0 TO ws-numero-inicio
+               MOVE 'N' TO ws-checkpoint-eof-sw
+               OPEN INPUT checkpoint-file
+               IF fs-checkpoint-ok
+                   PERFORM UNTIL ws-checkpoint-eof
+                       READ checkpoint-file
+                           AT END
+                               SET ws-checkpoint-eof TO TRUE
+                           NOT AT END
+                               MOVE checkpoint-rec
+                                   TO ws-checkpoint-linea
+                               IF ck-programa = "rutinas_6"
+                                   MOVE ck-paso(8:3) TO ws-numero-inicio
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   CLOSE checkpoint-file
+               END-IF.
+
+           graba-checkpoint-fin.
+               ACCEPT ck-fecha FROM DATE YYYYMMDD
+               ACCEPT ck-hora FROM TIME
+               MOVE "rutinas_6" TO ck-programa
+               MOVE 0 TO ws-numero-edit
+               MOVE SPACES TO ck-paso
+               STRING "numero=" ws-numero-edit DELIMITED BY SIZE
+                   INTO ck-paso
+               MOVE ws-checkpoint-linea TO checkpoint-rec
+
+               OPEN EXTEND checkpoint-file
+               IF fs-checkpoint-fichero-no-existe
+                   OPEN OUTPUT checkpoint-file
+               END-IF
+               WRITE checkpoint-rec
+               CLOSE checkpoint-file.
+
+           lee-parametros.
+               OPEN INPUT parametros-file
+               IF fs-parm-ok
+                   READ parametros-file
+                       NOT AT END
+                           MOVE pp-limite TO ws-limite
+                   END-READ
+                   CLOSE parametros-file
+               ELSE
+                   DISPLAY "aviso: no se encontro "
+                           "rutina6_parametros.dat, se usa el "
+                           "limite por defecto (100)"
+               END-IF.
+
+           inicio.
+               DISPLAY numero.
+               MOVE numero TO archivo-rec.
+               WRITE archivo-rec.
+               DIVIDE numero BY 10 GIVING ws-checkpoint-div
+                   REMAINDER ws-checkpoint-rem.
+               IF ws-checkpoint-rem = 0
+                   PERFORM graba-checkpoint
+               END-IF.
+
+           graba-checkpoint.
+               ACCEPT ck-fecha FROM DATE YYYYMMDD
+               ACCEPT ck-hora FROM TIME
+               MOVE "rutinas_6" TO ck-programa
+               MOVE numero TO ws-numero-edit
+               MOVE SPACES TO ck-paso
+               STRING "numero=" ws-numero-edit DELIMITED BY SIZE
+                   INTO ck-paso
+               MOVE ws-checkpoint-linea TO checkpoint-rec
+
+               OPEN EXTEND checkpoint-file
+               IF fs-checkpoint-fichero-no-existe
+                   OPEN OUTPUT checkpoint-file
+               END-IF
+               WRITE checkpoint-rec
+               CLOSE checkpoint-file.
+
+       END PROGRAM rutinas_6.
