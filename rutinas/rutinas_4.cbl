@@ -1,38 +1,401 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 nombre PIC X(15).
-       01 apellido PIC X(20).
-       01 edad PIC 9(2).
-
-       PROCEDURE DIVISION.
-
-           solicita-datos.
-               PERFORM solicita-nombre THRU solicita-apellidos. *> funcion THRU, permite llamar
-                                                               *> a dos rutinas a la vez (no mas de 2)
-               PERFORM solicita-edad.
-           DISPLAY "Nombre: " nombre "Apellido: " apellido "Edad: " edad.
-               STOP RUN.
-
-           solicita-nombre.
-               DISPLAY "Introduce tu nombre: "
-               ACCEPT nombre.
-
-           solicita-apellidos.
-               DISPLAY "introduce tu apellido: "
-               ACCEPT apellido.
-
-           solicita-edad.
-               DISPLAY "Introduce tu edad: "
-               ACCEPT edad.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to rutinas_4, matching the source file name.
+      *   - nombre/apellido/edad now come from the shared persona.cpy
+      *     copybook instead of being redeclared here, so the same
+      *     layout can be COPYed into other programs.
+      *   - solicita-nombre and solicita-apellidos now reject blank
+      *     entries and entries containing digits, re-prompting until
+      *     a valid name is entered.
+      *   - rejected nombre/apellido entries are now also appended to
+      *     the shared excepciones.log, so the morning review can
+      *     check one report instead of each program's own output.
+      *   - nombre/apellido/edad are now persisted as a record in a
+      *     new employee master file (empleados.dat), keyed by an
+      *     employee ID taken from empleados_contador.dat, instead of
+      *     only ever being displayed and discarded at STOP RUN.
+      *   - added an update path keyed on nombre that lets a clerk
+      *     pull up an existing record and amend just apellido or
+      *     edad, instead of every correction requiring a new entry.
+      *   - alta de empleado now uses a SCREEN SECTION form that
+      *     shows nombre, apellido and edad together with labels on
+      *     one screen, instead of three separate DISPLAY/ACCEPT
+      *     pairs scrolling the terminal.
+      *   - alta de empleado now rejects a new entry whose nombre and
+      *     apellido both match an existing record in empleados.dat,
+      *     logging the rejection to excepciones.log and re-showing
+      *     the form, instead of silently creating a second record
+      *     for the same person.
+      *   - the program now asks for an operator identifier before
+      *     the menu, and logs it with the date and time to the
+      *     shared operadores.log, so the morning review can see who
+      *     ran a given session.
+      *   - edad is now validated against the 16-99 working-age range,
+      *     both on alta (re-shows the form) and on modificacion
+      *     (re-asks just the edad), instead of accepting any two-digit
+      *     value including 00.
+      *   - ws-excepcion-status, ws-emp-status, ws-contador-status and
+      *     ws-operador-status now come from the shared fstatus copybook
+      *     instead of being its own ad hoc pic xx, so every
+      *     file-enabled program checks status codes the same way.
+      *   - valida-nombre, valida-apellido and valida-edad now reset
+      *     their own -valido switch back to 'N' when the field fails
+      *     validation, instead of only ever setting it on success. A
+      *     switch left TRUE from an earlier pass through the form was
+      *     letting an operator fix one field while unknowingly leaving
+      *     bad data in a field that had already passed before.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT excepcion-file ASSIGN TO "excepciones.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-excepcion-status.
+           SELECT empleados-file ASSIGN TO "empleados.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS emp-id
+               FILE STATUS IS ws-emp-status.
+           SELECT contador-file ASSIGN TO "empleados_contador.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-contador-status.
+           SELECT operador-file ASSIGN TO "operadores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-operador-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  excepcion-file.
+       01  excepcion-rec pic x(76).
+
+       FD  empleados-file.
+       01  empleado-rec.
+           05 emp-id       pic 9(6).
+           COPY persona REPLACING ==:P-NOMBRE:==   BY ==emp-nombre==
+                                  ==:P-APELLIDO:== BY ==emp-apellido==
+                                  ==:P-EDAD:==     BY ==emp-edad==.
+
+       FD  contador-file.
+       01  contador-rec pic 9(6).
+
+       FD  operador-file.
+       01  operador-rec pic x(45).
+
+       WORKING-STORAGE SECTION.
+       01 persona-rec.
+           COPY persona REPLACING ==:P-NOMBRE:==   BY ==nombre==
+                                  ==:P-APELLIDO:== BY ==apellido==
+                                  ==:P-EDAD:==     BY ==edad==.
+       01 ws-digitos-contador pic 9(3).
+       01 ws-nombre-valido-sw pic x value 'N'.
+           88 ws-nombre-valido value 'Y'.
+       01 ws-apellido-valido-sw pic x value 'N'.
+           88 ws-apellido-valido value 'Y'.
+       01 ws-edad-valido-sw pic x value 'N'.
+           88 ws-edad-valido value 'Y'.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-excepcion-status==
+                              ==:FS-PREFIJO:== BY ==fs-excepcion==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-emp-status==
+                              ==:FS-PREFIJO:== BY ==fs-emp==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-contador-status==
+                              ==:FS-PREFIJO:== BY ==fs-contador==.
+       01 ws-siguiente-id pic 9(6) value 0.
+       01 ws-opcion pic x.
+           88 ws-opcion-alta        value '1'.
+           88 ws-opcion-modificar   value '2'.
+           88 ws-opcion-salir       value '3'.
+       01 ws-encontrado-sw pic x value 'N'.
+           88 ws-encontrado value 'Y'.
+       01 ws-duplicado-sw pic x value 'N'.
+           88 ws-duplicado value 'Y'.
+       01 ws-modif-apellido pic x(20).
+       01 ws-modif-edad pic x(2).
+       01 ws-modif-edad-num redefines ws-modif-edad pic 99.
+       01 ws-modif-edad-valido-sw pic x value 'N'.
+           88 ws-modif-edad-valido value 'Y'.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-operador-status==
+                              ==:FS-PREFIJO:== BY ==fs-operador==.
+       01 ws-operador-id pic x(10).
+       COPY excepcion.
+       COPY operador.
+
+       SCREEN SECTION.
+       01 pantalla-alta.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "ALTA DE EMPLEADO".
+           05 LINE 3 COL 1  VALUE "Nombre:".
+           05 LINE 3 COL 15 PIC X(15) USING nombre.
+           05 LINE 4 COL 1  VALUE "Apellido:".
+           05 LINE 4 COL 15 PIC X(20) USING apellido.
+           05 LINE 5 COL 1  VALUE "Edad:".
+           05 LINE 5 COL 15 PIC 99 USING edad.
+
+       PROCEDURE DIVISION.
+
+           solicita-datos.
+               PERFORM firma-operador.
+               PERFORM pide-opcion-menu.
+               EVALUATE TRUE
+                   WHEN ws-opcion-alta
+                       PERFORM alta-empleado
+                   WHEN ws-opcion-modificar
+                       PERFORM modifica-empleado
+                   WHEN ws-opcion-salir
+                       CONTINUE
+               END-EVALUATE.
+               STOP RUN.
+
+           firma-operador.
+               DISPLAY "introduce tu identificador de operador: "
+               ACCEPT ws-operador-id
+               ACCEPT op-fecha FROM DATE YYYYMMDD
+               ACCEPT op-hora FROM TIME
+               MOVE "rutinas_4" TO op-programa
+               MOVE ws-operador-id TO op-id
+               MOVE ws-operador-linea TO operador-rec
+
+               OPEN EXTEND operador-file
+               IF fs-operador-fichero-no-existe
+                   OPEN OUTPUT operador-file
+               END-IF
+               WRITE operador-rec
+               CLOSE operador-file.
+
+           pide-opcion-menu.
+               DISPLAY "1) alta de empleado  2) modificar  3) salir"
+               DISPLAY "elige una opcion: "
+               ACCEPT ws-opcion
+               IF NOT ws-opcion-alta AND NOT ws-opcion-modificar
+                       AND NOT ws-opcion-salir
+                   DISPLAY "ERROR: opcion no valida"
+                   PERFORM pide-opcion-menu
+               END-IF.
+
+           alta-empleado.
+               MOVE 'N' TO ws-duplicado-sw
+               PERFORM completa-formulario
+                   WITH TEST AFTER UNTIL NOT ws-duplicado.
+               DISPLAY "Nombre: " nombre "Apellido: " apellido
+                       "Edad: " edad.
+               PERFORM graba-empleado.
+
+           completa-formulario.
+               MOVE SPACES TO nombre apellido
+               MOVE ZEROS TO edad
+               MOVE 'N' TO ws-nombre-valido-sw
+               MOVE 'N' TO ws-apellido-valido-sw
+               MOVE 'N' TO ws-edad-valido-sw
+               PERFORM muestra-formulario
+                   UNTIL ws-nombre-valido AND ws-apellido-valido
+                       AND ws-edad-valido.
+               PERFORM verifica-duplicado.
+
+           muestra-formulario.
+               DISPLAY pantalla-alta
+               ACCEPT pantalla-alta
+               PERFORM valida-nombre.
+               PERFORM valida-apellido.
+               PERFORM valida-edad.
+
+           graba-empleado.
+               PERFORM siguiente-id.
+               MOVE ws-siguiente-id TO emp-id
+               MOVE nombre   TO emp-nombre
+               MOVE apellido TO emp-apellido
+               MOVE edad     TO emp-edad
+               OPEN I-O empleados-file
+               IF fs-emp-fichero-no-existe
+                   OPEN OUTPUT empleados-file
+                   CLOSE empleados-file
+                   OPEN I-O empleados-file
+               END-IF
+               WRITE empleado-rec
+               CLOSE empleados-file.
+
+           siguiente-id.
+               OPEN INPUT contador-file
+               IF fs-contador-ok
+                   READ contador-file
+                       NOT AT END
+                           MOVE contador-rec TO ws-siguiente-id
+                   END-READ
+                   CLOSE contador-file
+               ELSE
+                   MOVE 0 TO ws-siguiente-id
+               END-IF
+               ADD 1 TO ws-siguiente-id
+               OPEN OUTPUT contador-file
+               MOVE ws-siguiente-id TO contador-rec
+               WRITE contador-rec
+               CLOSE contador-file.
+
+           verifica-duplicado.
+               MOVE 'N' TO ws-encontrado-sw
+               MOVE 'N' TO ws-duplicado-sw
+               OPEN I-O empleados-file
+               IF fs-emp-fichero-no-existe
+                   OPEN OUTPUT empleados-file
+                   CLOSE empleados-file
+                   OPEN I-O empleados-file
+               END-IF
+               PERFORM busca-duplicado
+               IF ws-encontrado
+                   SET ws-duplicado TO TRUE
+                   DISPLAY "ERROR: ya existe un empleado con ese "
+                           "nombre y apellido"
+                   MOVE "nombre+apellido" TO exc-campo
+                   MOVE nombre TO exc-valor
+                   PERFORM graba-excepcion
+               END-IF
+               CLOSE empleados-file.
+
+           busca-duplicado.
+               MOVE LOW-VALUES TO emp-id
+               START empleados-file KEY IS NOT LESS THAN emp-id
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               PERFORM leer-siguiente-duplicado
+                   UNTIL ws-encontrado OR NOT fs-emp-ok.
+
+           leer-siguiente-duplicado.
+               READ empleados-file NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF emp-nombre = nombre
+                               AND emp-apellido = apellido
+                           SET ws-encontrado TO TRUE
+                       END-IF
+               END-READ.
+
+           modifica-empleado.
+               DISPLAY "introduce el nombre a modificar: "
+               ACCEPT nombre
+               MOVE 'N' TO ws-encontrado-sw
+               OPEN I-O empleados-file
+               IF NOT fs-emp-ok
+                   DISPLAY "ERROR: no existe el fichero de empleados"
+               ELSE
+                   PERFORM busca-empleado
+                   IF ws-encontrado
+                       PERFORM pide-cambios
+                       REWRITE empleado-rec
+                   ELSE
+                       DISPLAY "ERROR: no se encontro ningun empleado "
+                               "con ese nombre"
+                   END-IF
+                   CLOSE empleados-file
+               END-IF.
+
+           busca-empleado.
+               MOVE LOW-VALUES TO emp-id
+               START empleados-file KEY IS NOT LESS THAN emp-id
+                   INVALID KEY
+                       CONTINUE
+               END-START
+               PERFORM leer-siguiente-empleado
+                   UNTIL ws-encontrado OR NOT fs-emp-ok.
+
+           leer-siguiente-empleado.
+               READ empleados-file NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF emp-nombre = nombre
+                           SET ws-encontrado TO TRUE
+                       END-IF
+               END-READ.
+
+           pide-cambios.
+               DISPLAY "apellido actual: " emp-apellido
+               DISPLAY "nuevo apellido (en blanco para no cambiar): "
+               ACCEPT ws-modif-apellido
+               IF ws-modif-apellido NOT = SPACES
+                   MOVE ws-modif-apellido TO emp-apellido
+               END-IF
+               DISPLAY "edad actual: " emp-edad
+               MOVE 'N' TO ws-modif-edad-valido-sw
+               PERFORM pide-edad-cambio UNTIL ws-modif-edad-valido.
+
+           pide-edad-cambio.
+               DISPLAY "nueva edad (en blanco para no cambiar): "
+               ACCEPT ws-modif-edad
+               IF ws-modif-edad = SPACES
+                   SET ws-modif-edad-valido TO TRUE
+               ELSE
+                   IF ws-modif-edad IS NUMERIC
+                           AND ws-modif-edad-num >= 16
+                           AND ws-modif-edad-num <= 99
+                       MOVE ws-modif-edad TO emp-edad
+                       SET ws-modif-edad-valido TO TRUE
+                   ELSE
+                       DISPLAY "ERROR: la edad debe estar entre 16 y "
+                               "99"
+                   END-IF
+               END-IF.
+
+           valida-nombre.
+               MOVE 0 TO ws-digitos-contador
+               INSPECT nombre TALLYING ws-digitos-contador
+                   FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                       ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+               IF nombre = SPACES OR ws-digitos-contador > 0
+                   DISPLAY "ERROR: el nombre no puede estar en "
+                           "blanco ni contener numeros"
+                   MOVE "nombre" TO exc-campo
+                   MOVE nombre TO exc-valor
+                   PERFORM graba-excepcion
+                   MOVE 'N' TO ws-nombre-valido-sw
+               ELSE
+                   SET ws-nombre-valido TO TRUE
+               END-IF.
+
+           valida-apellido.
+               MOVE 0 TO ws-digitos-contador
+               INSPECT apellido TALLYING ws-digitos-contador
+                   FOR ALL "0" ALL "1" ALL "2" ALL "3" ALL "4"
+                       ALL "5" ALL "6" ALL "7" ALL "8" ALL "9"
+               IF apellido = SPACES OR ws-digitos-contador > 0
+                   DISPLAY "ERROR: el apellido no puede estar en "
+                           "blanco ni contener numeros"
+                   MOVE "apellido" TO exc-campo
+                   MOVE apellido TO exc-valor
+                   PERFORM graba-excepcion
+                   MOVE 'N' TO ws-apellido-valido-sw
+               ELSE
+                   SET ws-apellido-valido TO TRUE
+               END-IF.
+
+           valida-edad.
+               IF edad < 16 OR edad > 99
+                   DISPLAY "ERROR: la edad debe estar entre 16 y 99"
+                   MOVE "edad" TO exc-campo
+                   MOVE edad TO exc-valor
+                   PERFORM graba-excepcion
+                   MOVE 'N' TO ws-edad-valido-sw
+               ELSE
+                   SET ws-edad-valido TO TRUE
+               END-IF.
+
+           graba-excepcion.
+               ACCEPT exc-fecha FROM DATE YYYYMMDD
+               ACCEPT exc-hora FROM TIME
+               MOVE "rutinas_4" TO exc-programa
+
+               OPEN EXTEND excepcion-file
+               IF fs-excepcion-fichero-no-existe
+                   OPEN OUTPUT excepcion-file
+               END-IF
+               MOVE ws-excepcion-linea TO excepcion-rec
+               WRITE excepcion-rec
+               CLOSE excepcion-file.
+
+       END PROGRAM rutinas_4.
