@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - new program: the actual CALL-based caller that 047 built
+      *     rutinas_1, rutinas_2, rutinas_5 and rutinas_6 to be used
+      *     by, since none of the four were ever CALLed from any
+      *     program or job step once converted to callable
+      *     subprograms. This is a plain executable (no USING clause
+      *     on its own PROCEDURE DIVISION), so cobc -x can build it
+      *     and batch/nightly_driver.sh can run it as a job step like
+      *     any other program here.
+      *   - runs rutinas_1 in execution mode (not simulacion) and
+      *     rutinas_2 with a pre-answered "S" and an operator id of
+      *     "BATCH", the same way a caller passing a blank would get
+      *     the original interactive prompts -- an unattended nightly
+      *     run can't block on console input.
+      *   - checks every RETURN-CODE after each CALL and keeps the
+      *     worst one seen, so a single failing routine makes the
+      *     whole driver (and therefore the nightly job step) exit
+      *     non-zero instead of always reporting success. rutinas_5
+      *     and rutinas_6 always GOBACK with RETURN-CODE 0 and use
+      *     their LINKAGE parameter to report the last number reached
+      *     instead of a pass/fail code, so that parameter is only
+      *     displayed here, not folded into the worst-code check.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_9.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 ws-modo-rutina1    pic x value 'E'.
+       01 ws-retcode-rutina1 pic 9(2) value 0.
+       01 ws-respuesta-rutina2 pic x value 'S'.
+       01 ws-retcode-rutina2   pic 9(2) value 0.
+       01 ws-operador-rutina2  pic x(10) value 'BATCH'.
+       01 ws-numero-rutina5  pic 9(3) value 0.
+       01 ws-numero-rutina6  pic 9(3) value 0.
+       01 ws-retcode-peor    pic 9(2) value 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM llama-rutina1.
+           PERFORM llama-rutina2.
+           PERFORM llama-rutina5.
+           PERFORM llama-rutina6.
+           DISPLAY "rutinas_9: peor codigo de retorno = "
+                   ws-retcode-peor.
+           MOVE ws-retcode-peor TO RETURN-CODE.
+           STOP RUN.
+
+           llama-rutina1.
+               CALL "rutinas_1" USING ws-modo-rutina1
+                                      ws-retcode-rutina1
+               DISPLAY "rutinas_1 codigo de retorno: "
+                       ws-retcode-rutina1
+               IF ws-retcode-rutina1 > ws-retcode-peor
+                   MOVE ws-retcode-rutina1 TO ws-retcode-peor
+               END-IF.
+
+           llama-rutina2.
+               CALL "rutinas_2" USING ws-respuesta-rutina2
+                                      ws-retcode-rutina2
+                                      ws-operador-rutina2
+               DISPLAY "rutinas_2 codigo de retorno: "
+                       ws-retcode-rutina2
+               IF ws-retcode-rutina2 > ws-retcode-peor
+                   MOVE ws-retcode-rutina2 TO ws-retcode-peor
+               END-IF.
+
+           llama-rutina5.
+               CALL "rutinas_5" USING ws-numero-rutina5
+               DISPLAY "rutinas_5 ultimo numero procesado: "
+                       ws-numero-rutina5
+               IF RETURN-CODE > ws-retcode-peor
+                   MOVE RETURN-CODE TO ws-retcode-peor
+               END-IF.
+
+           llama-rutina6.
+               CALL "rutinas_6" USING ws-numero-rutina6
+               DISPLAY "rutinas_6 ultimo numero procesado: "
+                       ws-numero-rutina6
+               IF RETURN-CODE > ws-retcode-peor
+                   MOVE RETURN-CODE TO ws-retcode-peor
+               END-IF.
+
+       END PROGRAM rutinas_9.
