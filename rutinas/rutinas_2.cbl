@@ -1,41 +1,172 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 si-o-no PIC X.
-       PROCEDURE DIVISION.
-
-           pregunta.
-
-           PERFORM continuacion.
-
-           IF si-o-no = "N" OR si-o-no = "n"
-               GO TO finaliza-programa.        *> funcion GO TO, se dirige directamente a la VARIABLE
-                                               *> asignada, y la lee de arriba a abajo
-           IF si-o-no = "S" OR si-o-no = "s"
-               PERFORM PROGRAMA
-           ELSE
-               DISPLAY "Por favor, introduce una 'N' o 'S'".
-
-
-
-           finaliza-programa.
-               STOP RUN.
-
-           continuacion.
-               DISPLAY "Ejecutar el programa (S/N)?".
-               ACCEPT si-o-no.
-
-           programa.
-               DISPLAY "Se ejecuta el programa".
-
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to rutinas_2, matching the source file name.
+      *   - the S/N prompt now re-asks on anything other than S/N
+      *     instead of falling through the IF and quietly ending the
+      *     paragraph, which used to let an invalid answer skip the
+      *     confirmation entirely.
+      *   - every confirmation is now appended, with a timestamp, to
+      *     audit_rutinas2.log so an unattended run can be checked
+      *     afterward.
+      *   - added a 'Q' answer that quits without running the
+      *     program, logged separately from a plain 'N' so the audit
+      *     trail can tell a deliberate quit from a declined run.
+      *   - the program now asks for an operator identifier before
+      *     the confirmation prompt, and logs it with the date and
+      *     time to the shared operadores.log, so the morning review
+      *     can see who ran a given session.
+      *   - rebuilt as a callable subprogram: a caller can now CALL
+      *     "rutinas_2" USING a pre-answered S/N/Q and get a return
+      *     code back, instead of the confirmation always having to
+      *     come from the console. Leaving the answer blank keeps the
+      *     original interactive prompt for a standalone run.
+      *   - ws-audit-status and ws-operador-status now come from the
+      *     shared fstatus copybook instead of being its own ad hoc pic
+      *     xx, so every file-enabled program checks status codes the
+      *     same way.
+      *   - the operator identifier can now also come from the caller,
+      *     via a third LINKAGE SECTION parameter, so CALL "rutinas_2"
+      *     USING a pre-answered S/N/Q no longer blocks on a console
+      *     ACCEPT for the operator id. Leaving it blank keeps the
+      *     original interactive sign-on prompt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rutinas_2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT audit-file ASSIGN TO "audit_rutinas2.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-audit-status.
+           SELECT operador-file ASSIGN TO "operadores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-operador-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  audit-file.
+       01  audit-rec pic x(60).
+
+       FD  operador-file.
+       01  operador-rec pic x(45).
+
+       WORKING-STORAGE SECTION.
+       01 si-o-no PIC X.
+       01 ws-respondido-sw pic x value 'N'.
+           88 ws-respondido value 'Y'.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-audit-status==
+                              ==:FS-PREFIJO:== BY ==fs-audit==.
+       01 ws-fecha pic 9(8).
+       01 ws-hora pic 9(8).
+       01 ws-audit-linea.
+           05 wa-fecha     pic 9(8).
+           05 filler       pic x value '-'.
+           05 wa-hora      pic 9(8).
+           05 filler       pic x(3) value ' - '.
+           05 wa-respuesta pic x(1).
+           05 filler       pic x(3) value ' - '.
+           05 wa-texto     pic x(30).
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-operador-status==
+                              ==:FS-PREFIJO:== BY ==fs-operador==.
+       01 ws-operador-id pic x(10).
+       COPY operador.
+
+       LINKAGE SECTION.
+       01 ws-respuesta-llamador pic x.
+       01 ws-codigo-retorno pic 9(2).
+       01 ws-operador-llamador pic x(10).
+
+       PROCEDURE DIVISION USING ws-respuesta-llamador
+               ws-codigo-retorno ws-operador-llamador.
+
+           pregunta.
+               PERFORM firma-operador.
+               IF ws-respuesta-llamador = "S"
+                       OR ws-respuesta-llamador = "s"
+                       OR ws-respuesta-llamador = "N"
+                       OR ws-respuesta-llamador = "n"
+                       OR ws-respuesta-llamador = "Q"
+                       OR ws-respuesta-llamador = "q"
+                   MOVE ws-respuesta-llamador TO si-o-no
+                   SET ws-respondido TO TRUE
+               ELSE
+                   PERFORM continuacion UNTIL ws-respondido
+               END-IF.
+               PERFORM graba-auditoria.
+
+               IF si-o-no = "N" OR si-o-no = "n"
+                       OR si-o-no = "Q" OR si-o-no = "q"
+                   MOVE 4 TO ws-codigo-retorno
+                   GO TO finaliza-programa.
+               PERFORM programa.
+               MOVE 0 TO ws-codigo-retorno.
+
+           finaliza-programa.
+               MOVE ws-codigo-retorno TO RETURN-CODE.
+               GOBACK.
+
+           firma-operador.
+               IF ws-operador-llamador = SPACES
+                   DISPLAY "introduce tu identificador de operador: "
+                   ACCEPT ws-operador-id
+               ELSE
+                   MOVE ws-operador-llamador TO ws-operador-id
+               END-IF
+               ACCEPT op-fecha FROM DATE YYYYMMDD
+               ACCEPT op-hora FROM TIME
+               MOVE "rutinas_2" TO op-programa
+               MOVE ws-operador-id TO op-id
+               MOVE ws-operador-linea TO operador-rec
+
+               OPEN EXTEND operador-file
+               IF fs-operador-fichero-no-existe
+                   OPEN OUTPUT operador-file
+               END-IF
+               WRITE operador-rec
+               CLOSE operador-file.
+
+           continuacion.
+               DISPLAY "Ejecutar el programa (S/N), o (Q) para salir "
+                       "sin ejecutar?".
+               ACCEPT si-o-no.
+               IF si-o-no = "S" OR si-o-no = "s"
+                       OR si-o-no = "N" OR si-o-no = "n"
+                       OR si-o-no = "Q" OR si-o-no = "q"
+                   SET ws-respondido TO TRUE
+               ELSE
+                   DISPLAY "Por favor, introduce una 'S', 'N' o 'Q'"
+               END-IF.
+
+           programa.
+               DISPLAY "Se ejecuta el programa".
+
+           graba-auditoria.
+               ACCEPT ws-fecha FROM DATE YYYYMMDD
+               ACCEPT ws-hora FROM TIME
+               MOVE ws-fecha TO wa-fecha
+               MOVE ws-hora TO wa-hora
+               MOVE si-o-no TO wa-respuesta
+               IF si-o-no = "S" OR si-o-no = "s"
+                   MOVE "autorizado a ejecutar" TO wa-texto
+               ELSE
+                   IF si-o-no = "Q" OR si-o-no = "q"
+                       MOVE "salida sin ejecutar" TO wa-texto
+                   ELSE
+                       MOVE "ejecucion rechazada" TO wa-texto
+                   END-IF
+               END-IF
+               MOVE ws-audit-linea TO audit-rec
+
+               OPEN EXTEND audit-file
+               IF fs-audit-fichero-no-existe
+                   OPEN OUTPUT audit-file
+               END-IF
+               WRITE audit-rec
+               CLOSE audit-file.
+
+       END PROGRAM rutinas_2.
