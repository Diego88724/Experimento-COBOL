@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: operador.cpy
+      * Layout del registro de operadores.log, el fichero de firmas de
+      * entrada compartido por calculadora, operaciones, rutinas_2 y
+      * rutinas_4. Cada vez que uno de esos programas arranca, el
+      * operador introduce su identificador antes de poder hacer nada
+      * mas, y esa firma queda registrada aqui con el programa, la
+      * fecha y la hora.
+      *
+      * El registro se construye aqui, en working-storage, y se
+      * traslada al registro de fichero (FD, pic x(45)) justo antes de
+      * escribirlo, igual que ws-informe-linea se traslada a
+      * calc-informe-rec en calculadora.
+      ******************************************************************
+       01 ws-operador-linea.
+           05 op-programa   pic x(12).
+           05 filler        pic x(3) value ' - '.
+           05 op-id         pic x(10).
+           05 filler        pic x(3) value ' - '.
+           05 op-fecha      pic 9(8).
+           05 filler        pic x value '-'.
+           05 op-hora       pic 9(8).
