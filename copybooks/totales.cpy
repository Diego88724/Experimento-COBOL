@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: totales.cpy
+      * Layout del registro de totales_mensuales.dat, el fichero de
+      * totales compartido por calculadora y operaciones. Cada
+      * ejecucion aparece como una linea con la fecha del dia, cuantas
+      * operaciones se completaron y la suma de sus resultados, para
+      * que el total mensual o del ano se pueda obtener sumando las
+      * lineas de ese periodo sin tener que mantener un acumulado en
+      * el propio fichero.
+      *
+      * El registro se construye aqui, en working-storage, y se
+      * traslada al registro de fichero (FD, pic x(44)) justo antes de
+      * escribirlo, igual que ws-informe-linea se traslada a
+      * calc-informe-rec en calculadora.
+      ******************************************************************
+       01 ws-totales-linea.
+           05 tt-programa   pic x(12).
+           05 filler        pic x(3) value ' - '.
+           05 tt-fecha      pic 9(8).
+           05 filler        pic x(3) value ' - '.
+           05 tt-conteo     pic z(4)9.
+           05 filler        pic x(3) value ' - '.
+           05 tt-total      pic z(6)9.99.
