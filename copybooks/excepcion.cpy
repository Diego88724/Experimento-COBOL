@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: excepcion.cpy
+      * Layout del registro de excepcion.log, el fichero de
+      * excepciones compartido por calculadora, operaciones y
+      * rutinas_4 (y cualquier otro programa que valide entradas),
+      * para que la revision de la manana consulte un unico informe
+      * en lugar de buscar en la salida de cada programa por separado.
+      *
+      * El registro se construye aqui, en working-storage, y se
+      * traslada al registro de fichero (FD, pic x(76)) justo antes
+      * de escribirlo, igual que ws-informe-linea se traslada a
+      * calc-informe-rec en calculadora.
+      ******************************************************************
+       01 ws-excepcion-linea.
+           05 exc-fecha     pic 9(8).
+           05 filler        pic x value '-'.
+           05 exc-hora      pic 9(8).
+           05 filler        pic x(3) value ' - '.
+           05 exc-programa  pic x(15).
+           05 filler        pic x(3) value ' - '.
+           05 exc-campo     pic x(15).
+           05 filler        pic x(3) value ' - '.
+           05 exc-valor     pic x(20).
