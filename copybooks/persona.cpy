@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook: persona.cpy
+      * Layout de nombre/apellido/edad compartido entre rutinas_4 y
+      * cualquier otro programa que trabaje con el mismo registro de
+      * persona (fichero maestro de empleados, pantallas de consulta,
+      * etc), para no repetir la misma definicion en cada programa.
+      *
+      * Solo define los campos 05, no el grupo 01 que los contiene,
+      * para poder anidarla bajo el 01 de cada programa con su propio
+      * prefijo de campo. Se incluye con COPY persona REPLACING
+      * ==:P-NOMBRE:== BY ==nombre-del-campo==, etc, por ejemplo:
+      *
+      *   01 persona-rec.
+      *       COPY persona REPLACING ==:P-NOMBRE:==   BY ==nombre==
+      *                              ==:P-APELLIDO:== BY ==apellido==
+      *                              ==:P-EDAD:==     BY ==edad==.
+      *
+      *   FD  empleados-file.
+      *   01  empleado-rec.
+      *       05 emp-id pic 9(6).
+      *       COPY persona REPLACING ==:P-NOMBRE:==   BY ==emp-nombre==
+      *                              ==:P-APELLIDO:== BY ==emp-apellido==
+      *                              ==:P-EDAD:==     BY ==emp-edad==.
+      ******************************************************************
+           05 :P-NOMBRE:   pic x(15).
+           05 :P-APELLIDO: pic x(20).
+           05 :P-EDAD:     pic 9(2).
