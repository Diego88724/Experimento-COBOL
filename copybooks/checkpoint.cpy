@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: checkpoint.cpy
+      * Layout del registro de batch_checkpoint.dat, el fichero de
+      * checkpoint compartido por rutinas_1, rutinas_5 y rutinas_6, para
+      * que el operador tenga un unico sitio donde ver hasta donde llego
+      * cada rutina del proceso nocturno, en lugar de revisar el
+      * checkpoint propio de cada una por separado.
+      *
+      * El registro se construye aqui, en working-storage, y se
+      * traslada al registro de fichero (FD, pic x(53)) justo antes de
+      * escribirlo, igual que ws-informe-linea se traslada a
+      * calc-informe-rec en calculadora.
+      ******************************************************************
+       01 ws-checkpoint-linea.
+           05 ck-programa   pic x(10).
+           05 filler        pic x(3) value ' - '.
+           05 ck-paso       pic x(20).
+           05 filler        pic x(3) value ' - '.
+           05 ck-fecha      pic 9(8).
+           05 filler        pic x value '-'.
+           05 ck-hora       pic 9(8).
