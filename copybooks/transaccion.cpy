@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: transaccion.cpy
+      * Layout del detalle de transaccion (operandos, resultado y
+      * momento en que se calculo), usado para dejar un rastro de
+      * auditoria de cada calculo realizado, tanto en modo interactivo
+      * como en modo batch.
+      *
+      * El registro se construye aqui, en working-storage, y se
+      * traslada al registro de fichero (FD, pic x(53)) justo antes
+      * de escribirlo, igual que ws-informe-linea se traslada a
+      * calc-informe-rec en calculadora.
+      ******************************************************************
+       01 ws-transaccion-linea.
+           05 tx-fecha      pic 9(8).
+           05 filler        pic x value '-'.
+           05 tx-hora       pic 9(8).
+           05 filler        pic x(3) value ' - '.
+           05 tx-programa   pic x(15).
+           05 filler        pic x(3) value ' - '.
+           05 tx-num1       pic z9.
+           05 filler        pic x(3) value ' + '.
+           05 tx-num2       pic z9.
+           05 filler        pic x(3) value ' = '.
+           05 tx-res        pic zzzz9.
