@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: parametros.cpy
+      * Layout del fichero de parametros generales
+      * (parametros_generales.dat), compartido por calculadora (el
+      * umbral del mayor-que-50) y tabla de multiplicar (el limite
+      * superior del multiplicador), para que ambos se configuren
+      * desde un unico fichero en lugar de cada uno tener el suyo.
+      * Cada programa solo usa el campo que le corresponde e ignora
+      * el resto.
+      ******************************************************************
+       01 parametros-generales-rec.
+           05 pg-umbral        pic 9(3).
+           05 pg-tabla-limite  pic 9(2).
