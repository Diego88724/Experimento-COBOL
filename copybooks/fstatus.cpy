@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook: fstatus.cpy
+      * Codigos de FILE STATUS (2 caracteres) y su significado,
+      * compartido por todos los programas que hacen E/S de ficheros,
+      * para que cada uno compruebe el estado de la misma forma en
+      * lugar de inventar su propia convencion.
+      *
+      * Se incluye con COPY fstatus REPLACING ==:FS-CAMPO:== BY
+      * ==nombre-del-campo== y ==:FS-PREFIJO:== BY ==prefijo== (un
+      * prefijo distinto por fichero, para poder incluir esta
+      * copybook mas de una vez en el mismo programa), por ejemplo:
+      *
+      *   COPY fstatus REPLACING ==:FS-CAMPO:==   BY ==ws-entrada-status==
+      *                          ==:FS-PREFIJO:== BY ==fs-entrada==.
+      *
+      *   00  operacion correcta
+      *   10  fin de fichero (AT END)
+      *   21  clave fuera de secuencia (fichero indexado)
+      *   22  intento de escribir un registro duplicado
+      *   23  registro no encontrado
+      *   35  OPEN INPUT/I-O/EXTEND sobre un fichero que no existe
+      *   37  OPEN en un modo no permitido para el dispositivo
+      *   41  OPEN sobre un fichero ya abierto
+      *   42  CLOSE sobre un fichero no abierto
+      *   46  READ tras un AT END sin volver a abrir
+      *   49  operacion no permitida en el modo de apertura actual
+      ******************************************************************
+       01 :FS-CAMPO: pic xx.
+           88 :FS-PREFIJO:-ok                 value "00".
+           88 :FS-PREFIJO:-fin-de-fichero     value "10".
+           88 :FS-PREFIJO:-clave-desordenada  value "21".
+           88 :FS-PREFIJO:-clave-duplicada    value "22".
+           88 :FS-PREFIJO:-registro-no-existe value "23".
+           88 :FS-PREFIJO:-fichero-no-existe  value "35".
+           88 :FS-PREFIJO:-modo-no-permitido  value "37", "49".
+           88 :FS-PREFIJO:-ya-abierto         value "41".
+           88 :FS-PREFIJO:-no-abierto         value "42".
+           88 :FS-PREFIJO:-read-tras-eof      value "46".
