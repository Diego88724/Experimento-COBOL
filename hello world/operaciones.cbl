@@ -1,30 +1,224 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 num1 pic 9(2).
-       01 num2 pic 9(2).
-       01 res pic 9(5).
-
-       PROCEDURE DIVISION.
-       *> sumar = ADD x TO y GIVING z
-       *> restar = SUBTRACT x FROM y GIVING z
-       *> multiplicar = MULTIPLY x BY y GIVING z
-       *> dividir = DIVIDE x BY y GIVING z
-
-       MAIN-PROCEDURE.
-            DISPLAY "introduce un numero: "
-            ACCEPT num1.
-            DISPLAY "introduce otro: "
-            ACCEPT num2.
-            DIVIDE num1 BY num2 GIVING res.
-            DISPLAY "el resultado es: " res.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to operaciones, matching the source file name.
+      *   - added a guard against num2 = 0 before the DIVIDE, with a
+      *     re-prompt instead of letting the division fail at runtime.
+      *   - DIVIDE now also captures the remainder in rem so
+      *     reconciliation reviewers can see why totals don't come
+      *     out even.
+      *   - the run now keeps a count of successful divisions versus
+      *     rejected (divide-by-zero) entries, printed as a footer
+      *     line before STOP RUN.
+      *   - added a menu so the operator can choose sumar, restar,
+      *     multiplicar or dividir on num1/num2 for a given run,
+      *     instead of the program only ever dividing.
+      *   - rejected divide-by-zero entries are now also appended to
+      *     the shared excepciones.log, so the morning review can
+      *     check one report instead of each program's own output.
+      *   - res now carries two decimal places, so dividir reports an
+      *     exact decimal quotient instead of only a truncated integer
+      *     plus remainder; the integer quotient and remainder are
+      *     still computed separately so the existing remainder
+      *     reporting is unaffected by the wider result field.
+      *   - each successful run now appends a line to
+      *     totales_mensuales.dat (shared with calculadora) with the
+      *     date and res, so monthly or year-to-date totals can be
+      *     obtained by adding up that period's lines.
+      *   - the program now asks for an operator identifier before
+      *     anything else, and logs it with the date and time to the
+      *     shared operadores.log, so the morning review can see who
+      *     ran a given session.
+      *   - restar now rejects a second number bigger than the first
+      *     and re-prompts, instead of storing an unsigned wraparound
+      *     value when the true result would be negative.
+      *   - tt-total (totales.cpy) now carries two decimal places, so
+      *     a decimal res is no longer truncated to its integer part
+      *     when it is added to totales_mensuales.dat.
+      *   - the ad hoc ws-xxx-status fields are now declared via the
+      *     shared fstatus copybook, so this program checks file
+      *     status the same way as the rest of the file-enabled
+      *     programs.
+      *   - shortened the divide-by-zero exc-valor literal so it fits
+      *     in exc-valor's PIC X(20); the closing parenthesis was
+      *     being truncated off every logged entry.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. operaciones.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT excepcion-file ASSIGN TO "excepciones.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-excepcion-status.
+           SELECT totales-file ASSIGN TO "totales_mensuales.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-totales-status.
+           SELECT operador-file ASSIGN TO "operadores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-operador-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  excepcion-file.
+       01  excepcion-rec pic x(76).
+
+       FD  totales-file.
+       01  totales-rec pic x(44).
+
+       FD  operador-file.
+       01  operador-rec pic x(45).
+
+       WORKING-STORAGE SECTION.
+       01 num1 pic 9(2).
+       01 num2 pic 9(2).
+       01 res pic 9(5)v99.
+       01 ws-res-edit pic zzzz9.99.
+       01 ws-cociente-entero pic 9(5).
+       01 rem pic 9(5).
+       01 ws-contador-ok pic 9(5) value 0.
+       01 ws-contador-rechazadas pic 9(5) value 0.
+       01 ws-opcion pic 9(1).
+           88 ws-opcion-sumar        value 1.
+           88 ws-opcion-restar       value 2.
+           88 ws-opcion-multiplicar  value 3.
+           88 ws-opcion-dividir      value 4.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-excepcion-status==
+                              ==:FS-PREFIJO:== BY ==fs-excepcion==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-totales-status==
+                              ==:FS-PREFIJO:== BY ==fs-totales==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-operador-status==
+                              ==:FS-PREFIJO:== BY ==fs-operador==.
+       01 ws-operador-id pic x(10).
+       COPY excepcion.
+       COPY totales.
+       COPY operador.
+
+       PROCEDURE DIVISION.
+       *> sumar = ADD x TO y GIVING z
+       *> restar = SUBTRACT x FROM y GIVING z
+       *> multiplicar = MULTIPLY x BY y GIVING z
+       *> dividir = DIVIDE x BY y GIVING z
+
+       MAIN-PROCEDURE.
+            PERFORM firma-operador.
+            PERFORM pide-opcion.
+            DISPLAY "introduce un numero: "
+            ACCEPT num1.
+            DISPLAY "introduce otro numero: "
+            ACCEPT num2.
+
+            EVALUATE TRUE
+                WHEN ws-opcion-sumar
+                    ADD num1 TO num2 GIVING res
+                    MOVE res TO ws-res-edit
+                    DISPLAY "el resultado es: " ws-res-edit
+                WHEN ws-opcion-restar
+                    PERFORM restar
+                WHEN ws-opcion-multiplicar
+                    MULTIPLY num1 BY num2 GIVING res
+                    MOVE res TO ws-res-edit
+                    DISPLAY "el resultado es: " ws-res-edit
+                WHEN ws-opcion-dividir
+                    PERFORM dividir
+            END-EVALUATE.
+
+            MOVE 1 TO tt-conteo
+            MOVE res TO tt-total
+            PERFORM graba-totales.
+
+            IF ws-opcion-dividir
+                DISPLAY "divisiones correctas: " ws-contador-ok
+                DISPLAY "divisiones rechazadas: " ws-contador-rechazadas
+            END-IF.
+            STOP RUN.
+
+       firma-operador.
+            DISPLAY "introduce tu identificador de operador: "
+            ACCEPT ws-operador-id
+            ACCEPT op-fecha FROM DATE YYYYMMDD
+            ACCEPT op-hora FROM TIME
+            MOVE "operaciones" TO op-programa
+            MOVE ws-operador-id TO op-id
+            MOVE ws-operador-linea TO operador-rec
+
+            OPEN EXTEND operador-file
+            IF fs-operador-fichero-no-existe
+                OPEN OUTPUT operador-file
+            END-IF
+            WRITE operador-rec
+            CLOSE operador-file.
+
+       pide-opcion.
+            DISPLAY "1) sumar  2) restar  3) multiplicar  4) dividir"
+            DISPLAY "elige una opcion: "
+            ACCEPT ws-opcion
+            IF ws-opcion < 1 OR ws-opcion > 4
+                DISPLAY "ERROR: opcion no valida"
+                PERFORM pide-opcion
+            END-IF.
+
+       restar.
+            PERFORM pide-sustraendo UNTIL num2 NOT > num1.
+            SUBTRACT num2 FROM num1 GIVING res.
+            MOVE res TO ws-res-edit.
+            DISPLAY "el resultado es: " ws-res-edit.
+
+       pide-sustraendo.
+            DISPLAY "ERROR: el segundo numero no puede ser mayor "
+                    "que el primero, vuelve a intentarlo"
+            DISPLAY "introduce otro: "
+            ACCEPT num2.
+
+       dividir.
+            PERFORM pide-divisor UNTIL num2 NOT = 0.
+            DIVIDE num1 BY num2 GIVING ws-cociente-entero
+                REMAINDER rem.
+            DIVIDE num1 BY num2 GIVING res.
+            ADD 1 TO ws-contador-ok.
+            MOVE res TO ws-res-edit.
+            DISPLAY "el resultado es: " ws-res-edit.
+            DISPLAY "el resto es: " rem.
+
+       pide-divisor.
+            DISPLAY "introduce otro (distinto de cero): "
+            ACCEPT num2.
+            IF num2 = 0
+                DISPLAY "ERROR: no se puede dividir entre cero, "
+                        "vuelve a intentarlo"
+                ADD 1 TO ws-contador-rechazadas
+                PERFORM graba-excepcion
+            END-IF.
+
+       graba-excepcion.
+            ACCEPT exc-fecha FROM DATE YYYYMMDD
+            ACCEPT exc-hora FROM TIME
+            MOVE "operaciones" TO exc-programa
+            MOVE "num2" TO exc-campo
+            MOVE "0 (division x cero)" TO exc-valor
+
+            OPEN EXTEND excepcion-file
+            IF fs-excepcion-fichero-no-existe
+                OPEN OUTPUT excepcion-file
+            END-IF
+            MOVE ws-excepcion-linea TO excepcion-rec
+            WRITE excepcion-rec
+            CLOSE excepcion-file.
+
+       graba-totales.
+            ACCEPT tt-fecha FROM DATE YYYYMMDD
+            MOVE "operaciones" TO tt-programa
+            MOVE ws-totales-linea TO totales-rec
+
+            OPEN EXTEND totales-file
+            IF fs-totales-fichero-no-existe
+                OPEN OUTPUT totales-file
+            END-IF
+            WRITE totales-rec
+            CLOSE totales-file.
+
+       END PROGRAM operaciones.
