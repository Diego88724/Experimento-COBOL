@@ -1,22 +1,60 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 saludo pic x(4) VALUE "hola". *> si es una string = x, si es un numero = 9
-                                           *> entre parentesis, el espacio de memoria a usar
-       01 numero pic 9(3) value 999.
-       PROCEDURE DIVISION.
-
-
-       MAIN-PROCEDURE.
-            DISPLAY saludo.
-            DISPLAY numero.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - renamed PROGRAM-ID from the YOUR-PROGRAM-NAME placeholder
+      *     to mas_pruebas, matching the source file name.
+      *   - saludo and numero are now read from mensaje.dat at
+      *     startup instead of being compiled-in literals, so the
+      *     opening screen message can be changed without a recompile.
+      *   - ws-mensaje-status now comes from the shared fstatus
+      *     copybook instead of being its own ad hoc pic xx, so every
+      *     file-enabled program checks status codes the same way.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mas_pruebas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT mensaje-file ASSIGN TO "mensaje.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-mensaje-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  mensaje-file.
+       01  mensaje-rec.
+           05 mr-saludo pic x(4). *> si es una string = x, si es un numero = 9
+           05 mr-numero pic 9(3). *> entre parentesis, el espacio de memoria a usar
+
+       WORKING-STORAGE SECTION.
+       01 saludo pic x(4) VALUE "hola".
+       01 numero pic 9(3) value 999.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-mensaje-status==
+                              ==:FS-PREFIJO:== BY ==fs-mensaje==.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+            PERFORM lee-mensaje.
+            DISPLAY saludo.
+            DISPLAY numero.
+            STOP RUN.
+
+       lee-mensaje.
+            OPEN INPUT mensaje-file
+            IF fs-mensaje-ok
+                READ mensaje-file
+                    NOT AT END
+                        MOVE mr-saludo TO saludo
+                        MOVE mr-numero TO numero
+                END-READ
+                CLOSE mensaje-file
+            ELSE
+                DISPLAY "aviso: no se encontro mensaje.dat, se usa "
+                        "el saludo por defecto"
+            END-IF.
+
+       END PROGRAM mas_pruebas.
