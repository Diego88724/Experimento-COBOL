@@ -1,35 +1,411 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. calculadora.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 num1 pic 9(2).
-       01 num2 pic 9(2).
-       01 res pic 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "introduce primer numero: "
-            ACCEPT num1.
-            DISPLAY "introduce otro numero: "
-            ACCEPT num2.
-            ADD num1 TO num2 GIVING res.
-            DISPLAY "el resultado es: " res.
-
-
-
-            if res > 50
-                DISPLAY "el resultado es mayor que 50"
-            ELSE
-                DISPLAY "el resultado es menor o igual que 50"
-            END-IF.
-
-
-            STOP RUN.
-       END PROGRAM calculadora.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Modification history:
+      *   - added ON SIZE ERROR check on res, res overflows above 99
+      *     were being truncated and slipping past the mayor-que-50
+      *     check further down.
+      *   - added a batch mode that reads num1/num2 pairs from
+      *     calc_entrada.dat and writes res plus the over/under-50
+      *     flag for each pair to calc_informe.dat.
+      *   - the over-50 cutoff is now read from calc_parametros.dat
+      *     at startup instead of being hardcoded, so business users
+      *     can change it without a recompile.
+      *   - batch runs now finish with a summary line (count of
+      *     calculations and average res) written to calc_informe.dat
+      *     and shown on the console.
+      *   - num1/num2 are now entered through a validated prompt that
+      *     rejects non-numeric or negative entries and re-prompts,
+      *     instead of a bad keystroke silently wrapping into a
+      *     nonsense unsigned value.
+      *   - rejected input and overflows are now also appended to the
+      *     shared excepciones.log, so the morning review can check
+      *     one report instead of each program's own console output.
+      *   - every successful calculation (interactive or batch) now
+      *     appends num1, num2, res and a timestamp to
+      *     calc_transacciones.log, for an audit trail of what was
+      *     actually calculated, not just what was rejected.
+      *   - the over-50 cutoff now comes from parametros_generales.dat
+      *     (shared copybooks/parametros.cpy), the same file tabla de
+      *     multiplicar reads its table range from, instead of its
+      *     own calc_parametros.dat.
+      *   - each run now appends a line to totales_mensuales.dat
+      *     (shared with operaciones) with the date, how many
+      *     calculations completed and the sum of their results, so
+      *     monthly or year-to-date totals can be obtained by adding
+      *     up that period's lines instead of re-running every job.
+      *   - ws-overflow-sw started at 'N' (= ws-sin-overflow already
+      *     true), so pide-datos-y-calcula's PERFORM UNTIL never ran
+      *     an interactive calculation at all; initialised it to SPACE
+      *     instead so the loop runs until an actual result comes
+      *     back, which was needed for the new totals line to carry a
+      *     real res instead of whatever was left in an unused field.
+      *   - the program now asks for an operator identifier before
+      *     anything else, and logs it with the date and time to the
+      *     shared operadores.log, so the morning review can see who
+      *     ran a given session.
+      *   - procesa-linea-batch now only counts a line into
+      *     ws-batch-contador/ws-batch-suma-res on the NOT ON SIZE
+      *     ERROR branch; an overflowed line was being counted into
+      *     the end-of-run average with a stale res left over from the
+      *     previous line.
+      *   - tt-total (totales.cpy) now carries two decimal places, so
+      *     res is no longer truncated to its integer part when it is
+      *     added to totales_mensuales.dat.
+      *   - the ad hoc ws-xxx-status fields are now declared via the
+      *     shared fstatus copybook, so this program checks file
+      *     status the same way as the rest of the file-enabled
+      *     programs.
+      *   - calc-informe-rec is now PIC X(45) (was X(40)), wide enough
+      *     for the batch summary line; wr-contador and wr-media were
+      *     being cut off at the end of every batch run.
+      *   - wi-flag is now PIC X(23) (was X(20)), wide enough for
+      *     "menor o igual al umbral" without cutting it off.
+      *   - procesa-linea-batch now zeroes res on the ON SIZE ERROR
+      *     branch instead of leaving it at whatever the previous line
+      *     left behind, so an overflow line's wi-res does not show a
+      *     stale value from an unrelated calculation.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calculadora.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT calc-entrada-file ASSIGN TO "calc_entrada.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-entrada-status.
+           SELECT calc-informe-file ASSIGN TO "calc_informe.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-informe-status.
+           SELECT calc-parametros-file
+               ASSIGN TO "parametros_generales.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
+           SELECT excepcion-file ASSIGN TO "excepciones.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-excepcion-status.
+           SELECT transaccion-file ASSIGN TO "calc_transacciones.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-transaccion-status.
+           SELECT totales-file ASSIGN TO "totales_mensuales.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-totales-status.
+           SELECT operador-file ASSIGN TO "operadores.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-operador-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  calc-entrada-file.
+       01  calc-entrada-rec.
+           05 ce-num1 pic 9(2).
+           05 ce-num2 pic 9(2).
+
+       FD  calc-informe-file.
+       01  calc-informe-rec pic x(45).
+
+       FD  calc-parametros-file.
+       COPY parametros.
+
+       FD  excepcion-file.
+       01  excepcion-rec pic x(76).
+
+       FD  transaccion-file.
+       01  transaccion-rec pic x(53).
+
+       FD  totales-file.
+       01  totales-rec pic x(44).
+
+       FD  operador-file.
+       01  operador-rec pic x(45).
+
+       WORKING-STORAGE SECTION.
+       01 num1 pic 9(2).
+       01 num2 pic 9(2).
+       01 res pic 9(2).
+       01 ws-umbral pic 9(3) value 50.
+       01 ws-umbral-edit pic zz9.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-entrada-status==
+                              ==:FS-PREFIJO:== BY ==fs-entrada==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-informe-status==
+                              ==:FS-PREFIJO:== BY ==fs-informe==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-parm-status==
+                              ==:FS-PREFIJO:== BY ==fs-parm==.
+       01 ws-overflow-sw pic x value SPACE.
+           88 ws-overflow value 'Y'.
+           88 ws-sin-overflow value 'N'.
+       01 ws-modo pic x value 'I'.
+           88 ws-modo-batch value 'B' 'b'.
+       01 ws-eof-sw pic x value 'N'.
+           88 ws-eof value 'Y'.
+       01 ws-informe-linea.
+           05 wi-num1    pic z9.
+           05 filler     pic x(3) value ' + '.
+           05 wi-num2    pic z9.
+           05 filler     pic x(3) value ' = '.
+           05 wi-res     pic z9.
+           05 filler     pic x(3) value '   '.
+           05 wi-flag    pic x(23).
+       01 ws-batch-contador pic 9(5) value 0.
+       01 ws-batch-suma-res pic 9(9) value 0.
+       01 ws-batch-media    pic 9(5)V99.
+       01 ws-resumen-linea.
+           05 filler       pic x(20) value "RESUMEN - CALCULOS: ".
+           05 wr-contador  pic zzzz9.
+           05 filler       pic x(12) value "  MEDIA RES:".
+           05 wr-media     pic zzzz9.99.
+       01 ws-num-entrada pic x(2).
+       01 ws-num-entrada-num redefines ws-num-entrada pic 9(2).
+       01 ws-num-valido-sw pic x value 'N'.
+           88 ws-num-valido value 'Y'.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-excepcion-status==
+                              ==:FS-PREFIJO:== BY ==fs-excepcion==.
+       01 ws-exc-campo pic x(15).
+       01 ws-exc-valor pic x(20).
+       COPY fstatus
+           REPLACING ==:FS-CAMPO:== BY ==ws-transaccion-status==
+                     ==:FS-PREFIJO:== BY ==fs-transaccion==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-totales-status==
+                              ==:FS-PREFIJO:== BY ==fs-totales==.
+       COPY fstatus REPLACING ==:FS-CAMPO:== BY ==ws-operador-status==
+                              ==:FS-PREFIJO:== BY ==fs-operador==.
+       01 ws-operador-id pic x(10).
+       COPY excepcion.
+       COPY transaccion.
+       COPY totales.
+       COPY operador.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM firma-operador.
+            PERFORM lee-parametros.
+
+            DISPLAY "Modo (I)nteractivo o (B)atch? "
+            ACCEPT ws-modo.
+
+            IF ws-modo-batch
+                PERFORM proceso-batch
+            ELSE
+                PERFORM pide-datos-y-calcula UNTIL ws-sin-overflow
+                DISPLAY "el resultado es: " res
+                MOVE ws-umbral TO ws-umbral-edit
+                if res > ws-umbral
+                    DISPLAY "el resultado es mayor que "
+                            ws-umbral-edit
+                ELSE
+                    DISPLAY "el resultado es menor o igual a "
+                            ws-umbral-edit
+                END-IF
+                MOVE 1 TO tt-conteo
+                MOVE res TO tt-total
+                PERFORM graba-totales
+            END-IF.
+
+            STOP RUN.
+
+       firma-operador.
+            DISPLAY "introduce tu identificador de operador: "
+            ACCEPT ws-operador-id
+            ACCEPT op-fecha FROM DATE YYYYMMDD
+            ACCEPT op-hora FROM TIME
+            MOVE "calculadora" TO op-programa
+            MOVE ws-operador-id TO op-id
+            MOVE ws-operador-linea TO operador-rec
+
+            OPEN EXTEND operador-file
+            IF fs-operador-fichero-no-existe
+                OPEN OUTPUT operador-file
+            END-IF
+            WRITE operador-rec
+            CLOSE operador-file.
+
+       lee-parametros.
+            OPEN INPUT calc-parametros-file
+            IF fs-parm-ok
+                READ calc-parametros-file
+                    NOT AT END
+                        MOVE pg-umbral TO ws-umbral
+                END-READ
+                CLOSE calc-parametros-file
+            ELSE
+                DISPLAY "aviso: no se encontro "
+                        "parametros_generales.dat, se usa el umbral "
+                        "por defecto (50)"
+            END-IF.
+
+       pide-datos-y-calcula.
+            PERFORM pide-num1.
+            PERFORM pide-num2.
+
+            ADD num1 TO num2 GIVING res
+                ON SIZE ERROR
+                    DISPLAY "ERROR: el resultado supera 99, "
+                            "vuelve a introducir valores mas pequenos"
+                    MOVE "res" TO ws-exc-campo
+                    MOVE "overflow (>99)" TO ws-exc-valor
+                    PERFORM graba-excepcion
+                    SET ws-overflow TO TRUE
+                NOT ON SIZE ERROR
+                    SET ws-sin-overflow TO TRUE
+                    PERFORM graba-transaccion
+            END-ADD.
+
+       pide-num1.
+            MOVE 'N' TO ws-num-valido-sw
+            PERFORM UNTIL ws-num-valido
+                DISPLAY "introduce primer numero (0-99): "
+                ACCEPT ws-num-entrada
+                PERFORM alinea-num-entrada
+                IF ws-num-entrada IS NUMERIC
+                    MOVE ws-num-entrada-num TO num1
+                    SET ws-num-valido TO TRUE
+                ELSE
+                    DISPLAY "ERROR: introduce un numero valido "
+                            "entre 0 y 99, sin signo"
+                    MOVE "num1" TO ws-exc-campo
+                    MOVE ws-num-entrada TO ws-exc-valor
+                    PERFORM graba-excepcion
+                END-IF
+            END-PERFORM.
+
+       pide-num2.
+            MOVE 'N' TO ws-num-valido-sw
+            PERFORM UNTIL ws-num-valido
+                DISPLAY "introduce otro numero (0-99): "
+                ACCEPT ws-num-entrada
+                PERFORM alinea-num-entrada
+                IF ws-num-entrada IS NUMERIC
+                    MOVE ws-num-entrada-num TO num2
+                    SET ws-num-valido TO TRUE
+                ELSE
+                    DISPLAY "ERROR: introduce un numero valido "
+                            "entre 0 y 99, sin signo"
+                    MOVE "num2" TO ws-exc-campo
+                    MOVE ws-num-entrada TO ws-exc-valor
+                    PERFORM graba-excepcion
+                END-IF
+            END-PERFORM.
+
+       alinea-num-entrada.
+      * console ACCEPT into an alphanumeric field left-justifies the
+      * digits and space-pads the rest, so a single digit like "5"
+      * comes back as "5 " and fails the NUMERIC test below; shift a
+      * lone digit into the units position and zero-fill the tens
+      * position so it lines up the same way a direct ACCEPT into a
+      * numeric field would.
+            IF ws-num-entrada(2:1) = SPACE
+                MOVE ws-num-entrada(1:1) TO ws-num-entrada(2:1)
+                MOVE "0" TO ws-num-entrada(1:1)
+            END-IF.
+
+       graba-excepcion.
+            ACCEPT exc-fecha FROM DATE YYYYMMDD
+            ACCEPT exc-hora FROM TIME
+            MOVE "calculadora" TO exc-programa
+            MOVE ws-exc-campo TO exc-campo
+            MOVE ws-exc-valor TO exc-valor
+
+            OPEN EXTEND excepcion-file
+            IF fs-excepcion-fichero-no-existe
+                OPEN OUTPUT excepcion-file
+            END-IF
+            MOVE ws-excepcion-linea TO excepcion-rec
+            WRITE excepcion-rec
+            CLOSE excepcion-file.
+
+       graba-transaccion.
+            ACCEPT tx-fecha FROM DATE YYYYMMDD
+            ACCEPT tx-hora FROM TIME
+            MOVE "calculadora" TO tx-programa
+            MOVE num1 TO tx-num1
+            MOVE num2 TO tx-num2
+            MOVE res TO tx-res
+
+            OPEN EXTEND transaccion-file
+            IF fs-transaccion-fichero-no-existe
+                OPEN OUTPUT transaccion-file
+            END-IF
+            MOVE ws-transaccion-linea TO transaccion-rec
+            WRITE transaccion-rec
+            CLOSE transaccion-file.
+
+       graba-totales.
+            ACCEPT tt-fecha FROM DATE YYYYMMDD
+            MOVE "calculadora" TO tt-programa
+            MOVE ws-totales-linea TO totales-rec
+
+            OPEN EXTEND totales-file
+            IF fs-totales-fichero-no-existe
+                OPEN OUTPUT totales-file
+            END-IF
+            WRITE totales-rec
+            CLOSE totales-file.
+
+       proceso-batch.
+            OPEN INPUT calc-entrada-file
+            OPEN OUTPUT calc-informe-file
+
+            PERFORM UNTIL ws-eof
+                READ calc-entrada-file
+                    AT END
+                        SET ws-eof TO TRUE
+                    NOT AT END
+                        PERFORM procesa-linea-batch
+                END-READ
+            END-PERFORM
+
+            PERFORM graba-resumen-batch
+
+            CLOSE calc-entrada-file
+            CLOSE calc-informe-file.
+
+       graba-resumen-batch.
+            IF ws-batch-contador > 0
+                COMPUTE ws-batch-media ROUNDED =
+                        ws-batch-suma-res / ws-batch-contador
+            ELSE
+                MOVE 0 TO ws-batch-media
+            END-IF
+            MOVE ws-batch-contador TO wr-contador
+            MOVE ws-batch-media TO wr-media
+            MOVE ws-resumen-linea TO calc-informe-rec
+            WRITE calc-informe-rec
+            DISPLAY "calculos realizados: " ws-batch-contador
+            DISPLAY "media de res: " wr-media
+            IF ws-batch-contador > 0
+                MOVE ws-batch-contador TO tt-conteo
+                MOVE ws-batch-suma-res TO tt-total
+                PERFORM graba-totales
+            END-IF.
+
+       procesa-linea-batch.
+            MOVE ce-num1 TO num1
+            MOVE ce-num2 TO num2
+
+            ADD num1 TO num2 GIVING res
+                ON SIZE ERROR
+                    MOVE "*** OVERFLOW (>99) ***" TO wi-flag
+                    MOVE "res" TO ws-exc-campo
+                    MOVE "overflow (>99)" TO ws-exc-valor
+                    PERFORM graba-excepcion
+                    MOVE ZEROS TO res
+                NOT ON SIZE ERROR
+                    IF res > ws-umbral
+                        MOVE "mayor que el umbral" TO wi-flag
+                    ELSE
+                        MOVE "menor o igual al umbral" TO wi-flag
+                    END-IF
+                    PERFORM graba-transaccion
+                    ADD 1 TO ws-batch-contador
+                    ADD res TO ws-batch-suma-res
+            END-ADD
+
+            MOVE num1 TO wi-num1
+            MOVE num2 TO wi-num2
+            MOVE res TO wi-res
+            MOVE ws-informe-linea TO calc-informe-rec
+            WRITE calc-informe-rec.
+
+       END PROGRAM calculadora.
